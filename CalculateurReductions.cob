@@ -1,39 +1,110 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CalculReductions.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ventes_jour ASSIGN TO 'ventes_jour'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status-ventes.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD ventes_jour.
+      *>    Fichier alimente par la caisse : une ligne par vente de la
+      *>    journee, un montant par ligne (le relevé du jour).
+       01  vente-jour-record.
+           05  montant-vente PIC 9(6)V99.
+
        WORKING-STORAGE SECTION.
-       01  montant_total USAGE COMP-1 .
+       01  montant_total PIC 9(6)V99.
        01  reduction PIC 9(2)V99 COMP VALUE ZERO.
-       01  montant_final PIC 9(3)V99 COMP.
+       01  montant_final PIC 9(6)V99 COMP.
        01  pourcentage_reduction PIC 9(2)V99.
-       
+       01  ws-mode-traitement PIC X.
+       01  ws-file-status-ventes PIC XX.
+       01  fin_ventes_jour PIC X VALUE 'N'.
+       01  ws-nombre-ventes PIC 9(5) VALUE ZERO.
+       01  ws-total-brut PIC 9(8)V99 VALUE ZERO.
+       01  ws-total-reduction PIC 9(8)V99 VALUE ZERO.
+       01  ws-total-net PIC 9(8)V99 VALUE ZERO.
+       01  ws-reduction-ligne PIC 9(6)V99 COMP VALUE ZERO.
 
        PROCEDURE DIVISION.
 
-           PERFORM SAISIR_MONTANT.
-           PERFORM REDUCTION_MONTANT.
+           DISPLAY "Traitement interactif (I) ou traitement du",
+                       " releve de caisse du jour (R) ?"
+           ACCEPT ws-mode-traitement
+           EVALUATE ws-mode-traitement
+               WHEN "R" WHEN "r"
+                   PERFORM TRAITER-RELEVE-JOUR
+               WHEN OTHER
+                   PERFORM SAISIR_MONTANT
+                   PERFORM REDUCTION_MONTANT
+           END-EVALUATE.
 
            STOP RUN.
-           
+
        SAISIR_MONTANT.
            DISPLAY "Saisir montant total :".
            ACCEPT montant_total.
            DISPLAY "Le montant total est ",montant_total, " €".
 
        REDUCTION_MONTANT.
-           IF montant_total > 500 THEN
-                   MOVE 0.1 TO reduction
-           ELSE IF montant_total >= 100  THEN
-                   MOVE 0.05 TO reduction
+      *>    Les paliers eux-memes viennent desormais du fichier
+      *>    taux_reduction, via le meme point d'entree que banque et
+      *>    depot utilisent pour leurs remises de frais.
+           CALL 'calcul_taux_reduction' USING montant_total, reduction
 
-           END-IF.
            COMPUTE pourcentage_reduction = REDUCTION*100
 
 
            DISPLAY "Réduction : ", reduction
            COMPUTE montant_final = MONTANT_TOTAL -
                                     (MONTANT_TOTAL * REDUCTION)
-           DISPLAY "montant final : ", montant_final, 
-                               " Euros avec une Reduction de ", 
+           DISPLAY "montant final : ", montant_final,
+                               " Euros avec une Reduction de ",
                                        pourcentage_reduction, " %".
+
+       TRAITER-RELEVE-JOUR.
+      *>    Pendant de SAISIR_MONTANT/REDUCTION_MONTANT pour tout un
+      *>    releve de caisse a la fois : chaque montant du fichier
+      *>    ventes_jour est reduit au meme palier, plutot que de
+      *>    relancer le programme une fois par vente.
+           MOVE 'N' TO fin_ventes_jour
+           OPEN INPUT ventes_jour
+           IF ws-file-status-ventes = '00' THEN
+               PERFORM UNTIL fin_ventes_jour = 'Y'
+                   READ ventes_jour
+                       AT END
+                           MOVE 'Y' TO fin_ventes_jour
+                       NOT AT END
+                           PERFORM REDUIRE-VENTE-JOUR
+                   END-READ
+               END-PERFORM
+               CLOSE ventes_jour
+               PERFORM AFFICHER-RAPPORT-RELEVE-JOUR
+           ELSE
+               DISPLAY "/!\ Fichier ventes_jour introuvable"
+           END-IF.
+
+       REDUIRE-VENTE-JOUR.
+           MOVE montant-vente TO montant_total
+           CALL 'calcul_taux_reduction' USING montant_total, reduction
+           COMPUTE ws-reduction-ligne ROUNDED =
+                   montant_total * reduction
+           ADD 1 TO ws-nombre-ventes
+           ADD montant_total TO ws-total-brut
+           ADD ws-reduction-ligne TO ws-total-reduction
+           ADD montant_total TO ws-total-net
+           SUBTRACT ws-reduction-ligne FROM ws-total-net.
+
+       AFFICHER-RAPPORT-RELEVE-JOUR.
+      *>    Un seul rapport recapitulatif couvrant tout le releve, au
+      *>    lieu d'un montant final affiche vente par vente.
+           DISPLAY "------------------------------------------"
+           DISPLAY "Rapport de reduction du releve de caisse"
+           DISPLAY "Nombre de ventes traitees : ", ws-nombre-ventes
+           DISPLAY "Total brut : ", ws-total-brut, " €"
+           DISPLAY "Total des reductions : ", ws-total-reduction, " €"
+           DISPLAY "Total net : ", ws-total-net, " €"
+           DISPLAY "------------------------------------------".
