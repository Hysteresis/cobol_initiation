@@ -0,0 +1,26 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. traitement_nuit.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  ws-montant-ignore PIC 9(7)V99 COMP VALUE ZERO.
+      *>    Les enveloppes de la boite de nuit ne portent pas de
+      *>    numero de compte : elles sont creditees au compte de
+      *>    transit de la boite de depot, a charge pour le guichet de
+      *>    les affecter ensuite au bon client.
+       01  ws-compte-boite-nuit PIC 9(6) VALUE 000545.
+       01  ws-solde-boite-nuit USAGE COMP-1 VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *>    Lance le depouillement de la boite de depot de nuit sans
+      *>    attendre qu'un guichetier soit present : meme sous-
+      *>    programme depot que le guichet, mais en mode 'N' pour
+      *>    lire les montants du fichier de remontee plutot que d'un
+      *>    ACCEPT.
+           DISPLAY "Traitement des depots de nuit"
+           CALL 'depot' USING 'N', ws-montant-ignore,
+               ws-compte-boite-nuit, ws-solde-boite-nuit
+           DISPLAY "Traitement des depots de nuit termine."
+           GOBACK.
