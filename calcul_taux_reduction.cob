@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. calcul_taux_reduction.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT taux_reduction ASSIGN TO 'taux_reduction'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD taux_reduction.
+           COPY cptaux.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status PIC XX.
+       01  fin_taux_reduction PIC X VALUE 'N'.
+       01  paliers-reduction.
+           05  pr-entry OCCURS 50 TIMES INDEXED BY pr-i.
+               10  pr-seuil         PIC 9(6)V99.
+               10  pr-pourcentage   PIC 9(2)V99.
+       01  pr-nombre PIC 9(3) VALUE ZERO.
+       01  ws-meilleur-seuil PIC 9(6)V99 VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  ls-montant PIC 9(6)V99.
+       01  ls-reduction PIC 9(2)V99 COMP.
+
+       PROCEDURE DIVISION USING ls-montant, ls-reduction.
+      *>    Point d'entree partage par CalculReductions et par les
+      *>    programmes (banque, depot) qui veulent appliquer les memes
+      *>    paliers de remise a un montant quelconque.
+           PERFORM CHARGER-PALIERS-REDUCTION.
+           PERFORM TROUVER-MEILLEUR-PALIER.
+           GOBACK.
+
+       CHARGER-PALIERS-REDUCTION.
+      *>    Lit les paliers de remise dans le fichier taux_reduction
+      *>    pour permettre de changer les taux d'une promotion sans
+      *>    toucher au programme. Si le fichier est absent, on retombe
+      *>    sur les deux paliers historiques du programme.
+           MOVE 'N' TO fin_taux_reduction
+           OPEN INPUT taux_reduction
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_taux_reduction = 'Y'
+                   READ taux_reduction
+                       AT END
+                           MOVE 'Y' TO fin_taux_reduction
+                       NOT AT END
+                           ADD 1 TO pr-nombre
+                           MOVE taux-seuil TO pr-seuil(pr-nombre)
+                           MOVE taux-pourcentage
+                               TO pr-pourcentage(pr-nombre)
+                   END-READ
+               END-PERFORM
+               CLOSE taux_reduction
+           ELSE
+               MOVE 2 TO pr-nombre
+               MOVE 500.00 TO pr-seuil(1)
+               MOVE 10.00 TO pr-pourcentage(1)
+               MOVE 100.00 TO pr-seuil(2)
+               MOVE 5.00 TO pr-pourcentage(2)
+           END-IF.
+
+       TROUVER-MEILLEUR-PALIER.
+      *>    Retient le palier dont le seuil est le plus eleve parmi
+      *>    ceux que le montant atteint, plutot que deux seuils fixes.
+           MOVE ZERO TO ls-reduction
+           MOVE ZERO TO ws-meilleur-seuil
+           PERFORM VARYING pr-i FROM 1 BY 1 UNTIL pr-i > pr-nombre
+               IF ls-montant >= pr-seuil(pr-i)
+                       AND pr-seuil(pr-i) >= ws-meilleur-seuil THEN
+                   MOVE pr-seuil(pr-i) TO ws-meilleur-seuil
+                   COMPUTE ls-reduction = pr-pourcentage(pr-i) / 100
+               END-IF
+           END-PERFORM.
+
+           EXIT PROGRAM.
+       END PROGRAM calcul_taux_reduction.
