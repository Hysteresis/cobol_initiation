@@ -5,35 +5,47 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT le_solde ASSIGN TO 'le_solde' 
+           SELECT le_solde ASSIGN TO 'le_solde'
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
+           SELECT historique ASSIGN TO 'historique'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT depots_nuit ASSIGN TO 'depots_nuit'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT comptes ASSIGN TO 'comptes'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS compte-numero
+           FILE STATUS IS WS-FILE-STATUS.
        *> -m pour le subprogram et pas -x
        DATA DIVISION.
        FILE SECTION.
        FD le_solde.
        01 soldes_file.
-           05  date_heure_solde.
-               10 annee_solde   PIC X(5).
-               10 mois_solde     PIC X(3).
-               10 jour_solde     PIC X(3).
-               10 heure_solde    PIC X(3).
-               10 minute_solde   PIC X(3).
-               10 seconde_solde PIC X(3).
+           05  solde-date   PIC 9(8) VALUE ZERO.
+           05  solde-heure  PIC 9(6) VALUE ZERO.
            05  espace_solde PIC X(2)  VALUES SPACES.
            05  label_solde PIC X(7) VALUES "Solde :" .
-           05  montant_solde PIC 9(4)V99.
-       01  str_solde PIC X(20).  
+           05  montant_solde PIC 9(7)V99.
+       FD historique.
+           COPY cphist.
+       FD depots_nuit.
+      *>    Fichier alimente par la boite de depot de nuit : une
+      *>    ligne par enveloppe deposee, un montant par ligne.
+       01  depot-nuit-record.
+           05  montant-nuit PIC 9(7)V99.
+       FD comptes.
+           COPY cpcompte.
        WORKING-STORAGE SECTION.
        01  ws-file-status pic XX.
-        01  solde USAGE COMP-1 VALUE 100 .
        01  solde_b USAGE COMP-1 VALUE 200 .
-       01  compte_b PIC 9(4) VALUE 0545.
-       01  compte_x PIC 9(4) VALUE 0545.
-       01  montant_depot PIC 9(4)V99 COMP VALUE ZERO.
-       01  montant_retrait PIC 9(4)V99 COMP.
-       01  montant_virement PIC 9(4)V99.
-       01  somme_a_virer PIC 9(4)V99.
+       01  compte_x PIC 9(6) VALUE 000545.
+       01  montant_depot PIC 9(7)V99 COMP VALUE ZERO.
+       01  montant_retrait PIC 9(7)V99 COMP.
+       01  montant_virement PIC 9(7)V99.
+       01  somme_a_virer PIC 9(7)V99.
        01  choix_menu PIC X.
        01  continuer PIC X.
 
@@ -61,27 +73,194 @@
        77  espace PIC X(20) VALUE
            "  ".
        77  myDisplayMessage pic X(100).
+       01  montant-minimum-depot PIC 9V99 VALUE 0.01.
+       01  montant-maximum-depot PIC 9(7)V99 VALUE 999999.99.
+       01  seuil-gros-depot PIC 9(4)V99 VALUE 5000.00.
+       01  code-superviseur PIC X(4) VALUE "1234".
+       01  ws-code-saisi PIC X(4).
+       01  depot-autorise PIC X VALUE 'N'.
+       01  fin_historique PIC X VALUE 'N'.
+       01  fin_nuit PIC X VALUE 'N'.
+       01  frais-standard-transaction PIC 9(2)V99 VALUE 2.00.
+       01  ws-activite-mensuelle PIC 9(6)V99 VALUE ZERO.
+       01  ws-mois-en-cours PIC X(6).
+       01  ws-reduction-frais PIC 9(2)V99 COMP VALUE ZERO.
+       01  ws-frais-applique PIC 9(2)V99 VALUE ZERO.
+       01  ws-montant-valide PIC X.
+       01  ws-montant-frais PIC 9(7)V99 COMP VALUE ZERO.
        LINKAGE SECTION.
        01  ls_operation PIC X.
-       01  ls_MONTANT_DEPOT PIC 9(4)V99 COMP.
+       01  ls_MONTANT_DEPOT PIC 9(7)V99 COMP.
+       01  compte_b PIC 9(6).
+       01  solde USAGE COMP-1.
 
-       PROCEDURE DIVISION USING ls_operation, ls_MONTANT_DEPOT.
+       PROCEDURE DIVISION USING ls_operation, ls_MONTANT_DEPOT,
+               compte_b, solde.
            EVALUATE ls_operation
            WHEN "D" PERFORM DEPOT
+           WHEN "N" PERFORM DEPOT-NUIT
            END-EVALUATE.
-           
-           STOP RUN.
-           
+
+           GOBACK.
+
        DEPOT.
            DISPLAY tiret_menu.
            DISPLAY "---->  depot :".
            DISPLAY tiret_menu.
            ACCEPT montant_depot.
-           DISPLAY "Le DEPOT est ",montant_depot, " €".
-           COMPUTE solde = solde + montant_depot.
-           DISPLAY "Le nouveau solde est ",solde, " €".
+           MOVE 'N' TO depot-autorise
+           CALL 'valider_montant' USING montant_depot,
+               montant-minimum-depot, montant-maximum-depot,
+               ws-montant-valide
+           IF ws-montant-valide = 'N' THEN
+               DISPLAY "/!\ Montant de depot invalide (entre ",
+                           montant-minimum-depot, " et ",
+                           montant-maximum-depot, " €)"
+           ELSE
+               IF montant_depot > seuil-gros-depot THEN
+                   PERFORM AUTORISER-GROS-DEPOT
+               ELSE
+                   MOVE 'O' TO depot-autorise
+               END-IF
+           END-IF.
+
+           IF depot-autorise = 'O' THEN
+               DISPLAY "Le DEPOT est ",montant_depot, " €"
+               COMPUTE solde = solde + montant_depot
+               PERFORM APPLIQUER-FRAIS-TRANSACTION
+               CALL 'transaction' USING "D", compte_b, montant_depot,
+                   solde, SPACES, SPACES
+               CALL 'mon_solde' USING 'S', compte_b, solde
+           END-IF.
            DISPLAY "Gate depot".
 
-           
-           EXIT PROGRAM.
+       DEPOT-NUIT.
+      *>    Pendant de DEPOT pour la boite de depot de nuit : au lieu
+      *>    d'un ACCEPT au guichet, chaque montant est lu du fichier
+      *>    de remontee et poste sans intervention de guichetier.
+           DISPLAY tiret_menu.
+           DISPLAY "---->  depot de nuit (boite de depot) :".
+           DISPLAY tiret_menu.
+           MOVE 'N' TO fin_nuit
+           OPEN INPUT depots_nuit
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_nuit = 'Y'
+                   READ depots_nuit
+                       AT END
+                           MOVE 'Y' TO fin_nuit
+                       NOT AT END
+                           PERFORM POSTER-DEPOT-NUIT
+                   END-READ
+               END-PERFORM
+               CLOSE depots_nuit
+           ELSE
+               DISPLAY "/!\ Fichier depots_nuit introuvable"
+           END-IF.
+
+       POSTER-DEPOT-NUIT.
+      *>    Un gros depot remonte par la boite de nuit ne peut pas
+      *>    recevoir de code superviseur (personne au guichet), donc
+      *>    il est simplement rejete plutot que de bloquer la suite
+      *>    du lot.
+           MOVE montant-nuit TO montant_depot
+           MOVE 'N' TO depot-autorise
+           CALL 'valider_montant' USING montant_depot,
+               montant-minimum-depot, montant-maximum-depot,
+               ws-montant-valide
+           IF ws-montant-valide = 'N' THEN
+               DISPLAY "/!\ Depot de nuit rejete (montant invalide) : ",
+                           montant_depot
+           ELSE
+               IF montant_depot > seuil-gros-depot THEN
+                   DISPLAY "/!\ Depot de nuit rejete (depasse le ",
+                               "seuil, necessite une autorisation) : ",
+                               montant_depot
+               ELSE
+                   DISPLAY "Depot de nuit : ", montant_depot, " €"
+                   COMPUTE solde = solde + montant_depot
+                   PERFORM APPLIQUER-FRAIS-TRANSACTION
+                   CALL 'transaction' USING "D", compte_b,
+                       montant_depot, solde, SPACES, SPACES
+                   CALL 'mon_solde' USING 'S', compte_b, solde
+                   PERFORM METTRE-A-JOUR-COMPTE-NUIT
+               END-IF
+           END-IF.
+
+       METTRE-A-JOUR-COMPTE-NUIT.
+      *>    A la difference de DEPOT au guichet, un depot de nuit n'a
+      *>    pas de session bancaire appelante qui reporte ensuite le
+      *>    solde dans comptes (comme le fait banque.cob apres son
+      *>    CALL 'depot') : c'est donc depot lui-meme qui doit
+      *>    ecrire le solde mis a jour dans le fichier maitre, sans
+      *>    quoi le depot de nuit ne serait jamais reellement credite
+      *>    au compte du client.
+           OPEN I-O comptes
+           MOVE compte_b TO compte-numero
+           READ comptes KEY IS compte-numero
+               INVALID KEY
+                   DISPLAY "/!\ Compte de la boite de nuit introuvable",
+                               " dans comptes"
+               NOT INVALID KEY
+                   MOVE solde TO compte-solde
+                   REWRITE compte-record
+           END-READ
+           CLOSE comptes.
+
+       AUTORISER-GROS-DEPOT.
+           DISPLAY "Depot superieur au seuil de ", seuil-gros-depot,
+                       " €, saisir le code superviseur :"
+           ACCEPT ws-code-saisi
+           IF ws-code-saisi = code-superviseur THEN
+               MOVE 'O' TO depot-autorise
+           ELSE
+               DISPLAY "/!\ Code superviseur invalide, depot refuse"
+           END-IF.
+
+       CALCULER-ACTIVITE-MENSUELLE.
+      *>    Fait la somme des transactions du compte depuis le debut
+      *>    du mois en cours, pour servir d'assiette a la remise de
+      *>    frais (meme principe que CALCULER-RETRAITS-JOUR dans
+      *>    retrait.cob, a l'echelle du mois plutot que du jour).
+           MOVE FUNCTION CURRENT-DATE(1:6) TO ws-mois-en-cours
+           MOVE ZERO TO ws-activite-mensuelle
+           MOVE 'N' TO fin_historique
+           OPEN INPUT historique
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_historique = 'Y'
+                   READ historique
+                       AT END
+                           MOVE 'Y' TO fin_historique
+                       NOT AT END
+                           IF hist-compte = compte_b
+                               AND hist-date(1:6) = ws-mois-en-cours
+                               THEN
+                               ADD montant_transaction
+                                   TO ws-activite-mensuelle
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE historique
+           END-IF.
+
+       APPLIQUER-FRAIS-TRANSACTION.
+      *>    Consulte les memes paliers de remise que CalculReductions
+      *>    (via calcul_taux_reduction) pour decider si les frais de
+      *>    ce client premium sont reduits ou offerts selon son
+      *>    activite du mois.
+           PERFORM CALCULER-ACTIVITE-MENSUELLE
+           CALL 'calcul_taux_reduction'
+               USING ws-activite-mensuelle, ws-reduction-frais
+           COMPUTE ws-frais-applique = frais-standard-transaction -
+                   (frais-standard-transaction * ws-reduction-frais)
+           IF ws-frais-applique > ZERO THEN
+               COMPUTE SOLDE = SOLDE - ws-frais-applique
+               DISPLAY "Frais de transaction : ", ws-frais-applique,
+                           " €"
+               MOVE ws-frais-applique TO ws-montant-frais
+               CALL 'transaction' USING "F", compte_b, ws-montant-frais,
+                   solde, SPACES, "Frais de transaction"
+           ELSE
+               DISPLAY "Frais de transaction offerts (client premium)"
+           END-IF.
+
        END PROGRAM depot.
