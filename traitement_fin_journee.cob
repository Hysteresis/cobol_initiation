@@ -0,0 +1,219 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. traitement_fin_journee.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT checkpoint_fin_journee ASSIGN TO
+               'checkpoint_fin_journee'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status-checkpoint.
+           SELECT historique ASSIGN TO 'historique'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT rapport_activite_jour ASSIGN TO
+               'rapport_activite_jour'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD checkpoint_fin_journee.
+       01  ligne-checkpoint.
+           05  chk-etape  PIC 9(1).
+       FD historique.
+           COPY cphist.
+       FD rapport_activite_jour.
+       01  ligne-rapport PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *>    Chaque etape avance ws-etape-checkpoint d'un cran et le
+      *>    consigne dans checkpoint_fin_journee avant de passer a la
+      *>    suivante, afin qu'une reprise apres coupure ne rejoue pas
+      *>    les etapes deja terminees : 1=verification, 2=depots de
+      *>    nuit, 3=interets, 4=archivage, 5=rapport d'activite.
+       01  ws-file-status-checkpoint PIC XX.
+       01  ws-file-status PIC XX.
+       01  ws-etape-checkpoint PIC 9 VALUE ZERO.
+       01  ws-arret PIC X VALUE 'N'.
+       01  ls-statut-verification PIC X.
+       01  fin_historique PIC X VALUE 'N'.
+       01  ws-date-du-jour PIC 9(8).
+       01  ws-total-depots PIC 9(7)V99 VALUE ZERO.
+       01  ws-total-retraits PIC 9(7)V99 VALUE ZERO.
+       01  ws-total-virements PIC 9(7)V99 VALUE ZERO.
+       01  ws-total-frais PIC 9(7)V99 VALUE ZERO.
+       01  ws-total-interets PIC 9(7)V99 VALUE ZERO.
+       01  ws-total-corrections PIC 9(7)V99 VALUE ZERO.
+       01  ws-nombre-mouvements PIC 9(5) VALUE ZERO.
+       77  tiret_rapport PIC X(20) VALUE "-------------- ".
+
+       PROCEDURE DIVISION.
+      *>    Orchestre les operations de fin de journee dans l'ordre
+      *>    (verification, depots de nuit, interets, archivage,
+      *>    rapport) a la place d'invocations separees et non
+      *>    coordonnees de chaque batch ; chaque etape n'est rejouee
+      *>    que si le point de reprise enregistre montre qu'elle ne
+      *>    s'est pas terminee la derniere fois.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-date-du-jour
+           PERFORM LIRE-CHECKPOINT
+           DISPLAY "Traitement de fin de journee"
+
+           IF ws-etape-checkpoint < 1 THEN
+               PERFORM ETAPE-VERIFICATION
+           END-IF
+           IF ws-etape-checkpoint < 2 AND ws-arret = 'N' THEN
+               PERFORM ETAPE-DEPOTS-NUIT
+           END-IF
+           IF ws-etape-checkpoint < 3 AND ws-arret = 'N' THEN
+               PERFORM ETAPE-INTERETS
+           END-IF
+           IF ws-etape-checkpoint < 4 AND ws-arret = 'N' THEN
+               PERFORM ETAPE-ARCHIVAGE
+           END-IF
+           IF ws-etape-checkpoint < 5 AND ws-arret = 'N' THEN
+               PERFORM ETAPE-RAPPORT
+           END-IF
+
+           IF ws-arret = 'N' THEN
+               DISPLAY "Traitement de fin de journee termine."
+           ELSE
+               DISPLAY "/!\ Traitement arrete ; relancer pour",
+                       " reprendre a partir du dernier point",
+                       " de reprise."
+           END-IF
+           GOBACK.
+
+       LIRE-CHECKPOINT.
+           MOVE ZERO TO ws-etape-checkpoint
+           OPEN INPUT checkpoint_fin_journee
+           IF ws-file-status-checkpoint = '00' THEN
+               READ checkpoint_fin_journee
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE chk-etape TO ws-etape-checkpoint
+               END-READ
+               CLOSE checkpoint_fin_journee
+           END-IF.
+
+       ENREGISTRER-CHECKPOINT.
+           OPEN OUTPUT checkpoint_fin_journee
+           MOVE ws-etape-checkpoint TO chk-etape
+           WRITE ligne-checkpoint
+           END-WRITE
+           CLOSE checkpoint_fin_journee.
+
+       ETAPE-VERIFICATION.
+           DISPLAY "Etape 1/5 : verification des fichiers"
+           CALL 'verifier_fichier' USING 'V', ls-statut-verification
+           IF ls-statut-verification = 'N' THEN
+               DISPLAY "/!\ Verification des fichiers en echec"
+               MOVE 'O' TO ws-arret
+           ELSE
+               MOVE 1 TO ws-etape-checkpoint
+               PERFORM ENREGISTRER-CHECKPOINT
+           END-IF.
+
+       ETAPE-DEPOTS-NUIT.
+           DISPLAY "Etape 2/5 : depots de nuit"
+           CALL 'traitement_nuit'
+           MOVE 2 TO ws-etape-checkpoint
+           PERFORM ENREGISTRER-CHECKPOINT.
+
+       ETAPE-INTERETS.
+           DISPLAY "Etape 3/5 : interets de fin de journee"
+           CALL 'interet_nuit'
+           MOVE 3 TO ws-etape-checkpoint
+           PERFORM ENREGISTRER-CHECKPOINT.
+
+       ETAPE-ARCHIVAGE.
+           DISPLAY "Etape 4/5 : archivage mensuel"
+           CALL 'archive_mensuel'
+           MOVE 4 TO ws-etape-checkpoint
+           PERFORM ENREGISTRER-CHECKPOINT.
+
+       ETAPE-RAPPORT.
+           DISPLAY "Etape 5/5 : rapport d'activite du jour"
+           PERFORM PRODUIRE-RAPPORT-ACTIVITE-JOUR
+           MOVE 5 TO ws-etape-checkpoint
+           PERFORM ENREGISTRER-CHECKPOINT.
+
+       PRODUIRE-RAPPORT-ACTIVITE-JOUR.
+      *>    Un seul rapport combine pour toute la journee (tous
+      *>    comptes confondus), a la difference de releve_mensuel qui
+      *>    detaille un compte et une periode saisis a la main.
+           MOVE 'N' TO fin_historique
+           OPEN INPUT historique
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_historique = 'Y'
+                   READ historique
+                       AT END
+                           MOVE 'Y' TO fin_historique
+                       NOT AT END
+                           PERFORM CUMULER-MOUVEMENT-SI-AUJOURDHUI
+                   END-READ
+               END-PERFORM
+               CLOSE historique
+           END-IF
+           PERFORM ECRIRE-RAPPORT-ACTIVITE-JOUR.
+
+       CUMULER-MOUVEMENT-SI-AUJOURDHUI.
+           IF hist-date = ws-date-du-jour THEN
+               ADD 1 TO ws-nombre-mouvements
+               EVALUATE action_transaction
+                   WHEN "Depot :"
+                       ADD montant_transaction TO ws-total-depots
+                   WHEN "Retrait :"
+                       ADD montant_transaction TO ws-total-retraits
+                   WHEN "Virement :"
+                       ADD montant_transaction TO ws-total-virements
+                   WHEN "Frais :"
+                       ADD montant_transaction TO ws-total-frais
+                   WHEN "Interet :"
+                       ADD montant_transaction TO ws-total-interets
+                   WHEN "Correction :"
+                       ADD montant_transaction TO ws-total-corrections
+               END-EVALUATE
+           END-IF.
+
+       ECRIRE-RAPPORT-ACTIVITE-JOUR.
+           OPEN OUTPUT rapport_activite_jour
+           STRING "RAPPORT D'ACTIVITE DU " DELIMITED BY SIZE
+                   ws-date-du-jour DELIMITED BY SIZE
+               INTO ligne-rapport
+           WRITE ligne-rapport
+           MOVE tiret_rapport TO ligne-rapport
+           WRITE ligne-rapport
+           STRING "Mouvements  : " DELIMITED BY SIZE
+                   ws-nombre-mouvements DELIMITED BY SIZE
+               INTO ligne-rapport
+           WRITE ligne-rapport
+           STRING "Depots      : " DELIMITED BY SIZE
+                   ws-total-depots DELIMITED BY SIZE
+               INTO ligne-rapport
+           WRITE ligne-rapport
+           STRING "Retraits    : " DELIMITED BY SIZE
+                   ws-total-retraits DELIMITED BY SIZE
+               INTO ligne-rapport
+           WRITE ligne-rapport
+           STRING "Virements   : " DELIMITED BY SIZE
+                   ws-total-virements DELIMITED BY SIZE
+               INTO ligne-rapport
+           WRITE ligne-rapport
+           STRING "Frais       : " DELIMITED BY SIZE
+                   ws-total-frais DELIMITED BY SIZE
+               INTO ligne-rapport
+           WRITE ligne-rapport
+           STRING "Interets    : " DELIMITED BY SIZE
+                   ws-total-interets DELIMITED BY SIZE
+               INTO ligne-rapport
+           WRITE ligne-rapport
+           STRING "Corrections : " DELIMITED BY SIZE
+                   ws-total-corrections DELIMITED BY SIZE
+               INTO ligne-rapport
+           WRITE ligne-rapport
+           CLOSE rapport_activite_jour
+           DISPLAY "Rapport ecrit dans rapport_activite_jour".
+       END PROGRAM traitement_fin_journee.
