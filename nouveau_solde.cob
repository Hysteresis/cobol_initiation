@@ -13,27 +13,21 @@
        FILE SECTION.
        FD le_solde.
        01 soldes_file.
-           05  date_heure_solde.
-                  10 annee_solde   PIC X(5).
-                  10 mois_solde     PIC X(3).
-                  10 jour_solde     PIC X(3).
-                  10 heure_solde    PIC X(3).
-                  10 minute_solde   PIC X(3).
-                  10 seconde_solde PIC X(3).
+           05  solde-date   PIC 9(8) VALUE ZERO.
+           05  solde-heure  PIC 9(6) VALUE ZERO.
            05  espace_solde PIC X(2)  VALUES SPACES.
            05  label_solde PIC X(7) VALUES "Solde :" .
-           05  montant_solde PIC 9(4)V99.
-       01  str_solde PIC X(20).
+           05  montant_solde PIC 9(7)V99.
 
        WORKING-STORAGE SECTION.
        01  ws-file-status pic XX.
        01  solde_b USAGE COMP-1 VALUE 200 .
-       01  compte_b PIC 9(4) VALUE 0545.
-       01  compte_x PIC 9(4) VALUE 0545.
-       01  montant_depot PIC 9(4)V99 COMP VALUE ZERO.
-       01  montant_retrait PIC 9(4)V99 COMP.
-       01  montant_virement PIC 9(4)V99.
-       01  somme_a_virer PIC 9(4)V99.
+       01  compte_b PIC 9(6) VALUE 000545.
+       01  compte_x PIC 9(6) VALUE 000545.
+       01  montant_depot PIC 9(7)V99 COMP VALUE ZERO.
+       01  montant_retrait PIC 9(7)V99 COMP.
+       01  montant_virement PIC 9(7)V99.
+       01  somme_a_virer PIC 9(7)V99.
        01  choix_menu PIC X.
        01  continuer PIC X.
        
@@ -72,36 +66,14 @@
        
            STOP RUN.      
  
-       SOLDE_NOUVEAU.    
-           DISPLAY saut_ligne.
-           DISPLAY etoiles.
-           DISPLAY " Votre nouveau solde : ",ls_solde, " â‚¬ "
-           DISPLAY etoiles.
-           DISPLAY saut_ligne.
-       
-           MOVE FUNCTION CURRENT-DATE TO date_heure.
-           MOVE annee TO annee_solde.
-           MOVE mois TO mois_solde
-           MOVE jour TO jour_solde
-           MOVE heure TO heure_solde
-           MOVE minute TO minute_solde
-           MOVE seconde TO seconde_solde
-       
-           STRING annee DELIMITED BY SPACE 
-                      '/' DELIMITED BY SPACE
-                      mois DELIMITED BY SPACE 
-                      '/' DELIMITED BY SPACE
-                      jour DELIMITED BY SPACE 
-                      '/' DELIMITED BY SPACE
-                      heure DELIMITED BY SPACE 
-                      ':'  DELIMITED BY SPACE
-                      minute DELIMITED BY SPACE 
-                       '.'  DELIMITED BY SPACE
-                      seconde DELIMITED BY SPACE 
-           INTO date_heure_solde
-           
-           DISPLAY date_heure_solde
-           
+       SOLDE_NOUVEAU.
+           CALL 'mon_solde' USING 'S', compte_b, ls_solde
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO solde-date
+           MOVE FUNCTION CURRENT-DATE(9:6) TO solde-heure
+
+           DISPLAY solde-date, " ", solde-heure
+
            OPEN EXTEND le_solde.
            MOVE ls_solde TO montant_solde.     
            MOVE ESPACE TO espace_solde. 
