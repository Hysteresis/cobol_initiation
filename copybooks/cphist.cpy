@@ -0,0 +1,15 @@
+      *> Enregistrement du fichier historique des transactions.
+      *> Chaque ecriture porte le numero de compte concerne, un numero
+      *> de sequence unique et le solde obtenu apres l'operation, afin
+      *> que le fichier puisse servir seul de piste d'audit.
+       01  transactions.
+           05  transaction-sequence    PIC 9(9).
+           05  hist-date               PIC 9(8) VALUE ZERO.
+           05  hist-heure              PIC 9(6) VALUE ZERO.
+           05  hist-compte             PIC 9(6).
+           05  espace_transaction      PIC X(2).
+           05  action_transaction      PIC X(10) VALUES SPACES.
+           05  montant_transaction     PIC 9(7)V99.
+           05  hist-solde-apres        PIC 9(7)V99.
+           05  memo_transaction        PIC X(30) VALUES SPACES.
+           05  motif_transaction       PIC X(20) VALUES SPACES.
