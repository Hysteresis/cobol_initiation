@@ -0,0 +1,10 @@
+      *> Enregistrement du fichier des emprunts (emprunts_livres).
+       01  ligne-emprunt.
+           05  emp-titre               PIC X(30).
+           05  emp-numero-copie        PIC 9(2).
+           05  emp-emprunteur          PIC X(30).
+           05  emp-date-emprunt        PIC 9(8).
+           05  emp-date-retour-prevue  PIC 9(8).
+           05  emp-statut              PIC X(1).
+               88  emp-en-cours  VALUE 'E'.
+               88  emp-rendu     VALUE 'R'.
