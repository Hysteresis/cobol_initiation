@@ -0,0 +1,14 @@
+      *> Enregistrement du fichier des virements vers une autre banque
+      *> (virements_externes). Chaque virement est d'abord ecrit en
+      *> attente (P) puis marque regle (S) par le traitement de
+      *> reglement, une fois la compensation interbancaire effectuee.
+       01  virement-externe.
+           05  ve-compte-origine          PIC 9(6).
+           05  ve-banque-destinataire     PIC X(8).
+           05  ve-compte-destinataire     PIC X(20).
+           05  ve-montant                 PIC 9(7)V99.
+           05  ve-date-demande            PIC 9(8).
+           05  ve-date-reglement          PIC 9(8).
+           05  ve-statut                  PIC X(1).
+               88  ve-en-attente          VALUE 'P'.
+               88  ve-regle               VALUE 'S'.
