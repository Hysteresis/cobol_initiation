@@ -0,0 +1,8 @@
+      *> Enregistrement du repertoire des beneficiaires de virement.
+      *> Associe, pour un compte titulaire donne, un surnom choisi par
+      *> le client a un numero de compte credite habituellement, pour
+      *> eviter de ressaisir ce numero a chaque virement.
+       01  beneficiaire-record.
+           05  benef-compte-titulaire  PIC 9(6).
+           05  benef-surnom            PIC X(20).
+           05  benef-compte-numero     PIC 9(6).
