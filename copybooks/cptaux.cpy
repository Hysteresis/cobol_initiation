@@ -0,0 +1,5 @@
+      *> Enregistrement du fichier des taux de reduction
+      *> (taux_reduction), une ligne par palier de remise.
+       01  ligne-taux.
+           05  taux-seuil         PIC 9(6)V99.
+           05  taux-pourcentage   PIC 9(2)V99.
