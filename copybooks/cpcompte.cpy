@@ -0,0 +1,14 @@
+      *> Enregistrement du fichier maitre des comptes (comptes).
+      *> Partage par banque, depot, retrait et les traitements batch
+      *> qui doivent retrouver le solde reel d'un compte quelconque.
+       01  compte-record.
+           05  compte-numero           PIC 9(6).
+           05  compte-nom              PIC X(20).
+           05  compte-prenom           PIC X(20).
+           05  compte-pin              PIC X(4).
+           05  compte-solde            USAGE COMP-1.
+           05  compte-statut           PIC X(1).
+               88  compte-actif        VALUE 'A'.
+               88  compte-ferme        VALUE 'F'.
+           05  compte-date-ouverture   PIC 9(8).
+           05  compte-date-fermeture   PIC 9(8).
