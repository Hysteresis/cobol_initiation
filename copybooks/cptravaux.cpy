@@ -0,0 +1,13 @@
+      *> Enregistrement du fichier d'historique des devis de jardin
+      *> (travaux_jardin), une ligne par estimation realisee.
+       01  ligne-travaux.
+           05  trav-client         PIC X(30).
+           05  trav-forme          PIC 9(1).
+           05  trav-perimetre      PIC 9(8)V99.
+           05  trav-aire           PIC 9(8)V99.
+           05  trav-type-cloture   PIC X(20).
+           05  trav-cout-cloture   PIC 9(9)V99.
+           05  trav-date           PIC 9(8) VALUE ZERO.
+           05  trav-longueur       PIC 9(4)V99 VALUE ZERO.
+           05  trav-largeur        PIC 9(4)V99 VALUE ZERO.
+           05  trav-rayon          PIC 9(4)V99 VALUE ZERO.
