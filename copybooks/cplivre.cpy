@@ -0,0 +1,9 @@
+      *> Enregistrement du catalogue de livres (catalogue_livres).
+      *> Egalement utilise, via COPY ... REPLACING, pour le fichier
+      *> fournisseur qui alimente le chargement initial du catalogue.
+       01  ligne-catalogue.
+           05  cat-titre              PIC X(30).
+           05  cat-auteur             PIC X(30).
+           05  cat-annee-publication  PIC 9(4).
+           05  cat-nombre-copies      PIC 9(2).
+           05  cat-isbn               PIC X(13) VALUES SPACES.
