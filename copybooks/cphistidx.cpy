@@ -0,0 +1,15 @@
+      *> Enregistrement du fichier historique_index, une vue indexee
+      *> du meme historique des transactions (cphist.cpy), classee par
+      *> compte puis par date, pour les consultations sans avoir a
+      *> relire tout le fichier sequentiel depuis le debut.
+       01  historique-index-record.
+           05  hi-cle.
+               10  hi-compte          PIC 9(6).
+               10  hi-date            PIC 9(8).
+               10  hi-sequence        PIC 9(9).
+           05  hi-heure               PIC 9(6).
+           05  hi-action              PIC X(10).
+           05  hi-montant             PIC 9(7)V99.
+           05  hi-solde-apres         PIC 9(7)V99.
+           05  hi-memo                PIC X(30).
+           05  hi-motif               PIC X(20).
