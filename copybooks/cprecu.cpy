@@ -0,0 +1,11 @@
+      *> Enregistrement du recepisse imprime apres un depot ou un
+      *> retrait, destine a l'imprimante de guichet. Une ligne de
+      *> champs a largeur fixe, par opposition au texte libre des
+      *> autres rapports.
+       01  recepisse-record.
+           05  recu-date                 PIC 9(8).
+           05  recu-heure                PIC 9(6).
+           05  recu-compte               PIC 9(6).
+           05  recu-operation            PIC X(10).
+           05  recu-montant              PIC 9(7)V99.
+           05  recu-solde-apres          PIC 9(7)V99.
