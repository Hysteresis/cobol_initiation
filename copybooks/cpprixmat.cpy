@@ -0,0 +1,5 @@
+      *> Enregistrement du fichier des prix matiere (prix_materiaux),
+      *> une ligne par type de cloture avec son prix au metre.
+       01  ligne-prix-materiau.
+           05  prixmat-type        PIC X(20).
+           05  prixmat-prix-metre  PIC 9(4)V99.
