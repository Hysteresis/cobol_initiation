@@ -0,0 +1,7 @@
+      *> Enregistrement du fichier des releves de solde (le_solde).
+       01  soldes_file.
+           05  solde-date   PIC 9(8) VALUE ZERO.
+           05  solde-heure  PIC 9(6) VALUE ZERO.
+           05  espace_solde PIC X(2)  VALUES SPACES.
+           05  label_solde PIC X(7) VALUES "Solde :" .
+           05  montant_solde PIC 9(7)V99.
