@@ -0,0 +1,13 @@
+      *> Enregistrement du fichier de la liste d'attente
+      *> (liste_attente), une ligne par demande, classee par titre puis
+      *> par rang d'arrivee, pour mettre en file les emprunteurs d'un
+      *> livre dont toutes les copies sont sorties.
+       01  ligne-attente.
+           05  wa-titre               PIC X(30).
+           05  wa-rang                PIC 9(3).
+           05  wa-emprunteur          PIC X(30).
+           05  wa-date-demande        PIC 9(8).
+           05  wa-statut              PIC X(1).
+               88  wa-en-attente  VALUE 'A'.
+               88  wa-notifie     VALUE 'N'.
+               88  wa-servi       VALUE 'S'.
