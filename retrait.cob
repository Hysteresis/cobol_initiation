@@ -15,33 +15,30 @@
        FILE SECTION.
        FD le_solde.
        01 soldes_file.
-           05  date_heure_solde.
-               10 annee_solde   PIC X(5).
-               10 mois_solde     PIC X(3).
-               10 jour_solde     PIC X(3).
-               10 heure_solde    PIC X(3).
-               10 minute_solde   PIC X(3).
-               10 seconde_solde PIC X(3).
+           05  solde-date   PIC 9(8) VALUE ZERO.
+           05  solde-heure  PIC 9(6) VALUE ZERO.
            05  espace_solde PIC X(2)  VALUES SPACES.
            05  label_solde PIC X(7) VALUES "Solde :" .
-           05  montant_solde PIC 9(4)V99.
-       01  str_solde PIC X(20). 
+           05  montant_solde PIC 9(7)V99.
        FD historique.
-       01 transactions.
-           05  date_heure_transaction PIC X(14) VALUES SPACES.
-           05  espace_transaction PIC X(2) .
-           05  action_transaction PIC X(10) VALUES SPACES.
-           05  montant_transaction PIC 9(4)V99.
+           COPY cphist.
        WORKING-STORAGE SECTION.
        01  ws-file-status pic XX.
-        01  solde USAGE COMP-1 VALUE 100 .
+       01  fin_historique PIC X VALUE 'N'.
+       01  plafond-retrait-jour PIC 9(4)V99 VALUE 1000.00.
+       01  ws-total-retrait-jour PIC 9(6)V99 VALUE ZERO.
+       01  montant-minimum-retrait PIC 9V99 VALUE 0.01.
+       01  montant-maximum-retrait PIC 9(7)V99 VALUE 999999.99.
+       01  ws-montant-valide PIC X.
+       01  ws-reponse-max PIC X.
+       01  ws-horodatage-jour PIC X(21).
+       01  ws-date-aujourdhui PIC 9(8).
        01  solde_b USAGE COMP-1 VALUE 200 .
-       01  compte_b PIC 9(4) VALUE 0545.
-       01  compte_x PIC 9(4) VALUE 0545.
-       01  montant_depot PIC 9(4)V99 COMP VALUE ZERO.
-       01  montant_retrait PIC 9(4)V99 COMP.
-       01  montant_virement PIC 9(4)V99.
-       01  somme_a_virer PIC 9(4)V99.
+       01  compte_x PIC 9(6) VALUE 000545.
+       01  montant_depot PIC 9(7)V99 COMP VALUE ZERO.
+       01  montant_retrait PIC 9(7)V99 COMP.
+       01  montant_virement PIC 9(7)V99.
+       01  somme_a_virer PIC 9(7)V99.
        01  choix_menu PIC X.
        01  continuer PIC X.
 
@@ -71,42 +68,93 @@
        77  myDisplayMessage pic X(100).
        LINKAGE SECTION.
        01  ls_operation PIC X.
-       01  ls_MONTANT_RETRAIT PIC 9(4)V99 COMP.
+       01  ls_MONTANT_RETRAIT PIC 9(7)V99 COMP.
+       01  compte_b PIC 9(6).
+       01  solde USAGE COMP-1.
 
-       PROCEDURE DIVISION USING ls_operation, ls_MONTANT_RETRAIT.
+       PROCEDURE DIVISION USING ls_operation, ls_MONTANT_RETRAIT,
+               compte_b, solde.
            EVALUATE ls_operation
            WHEN "R" PERFORM RETRAIT
            END-EVALUATE.
-           
-           STOP RUN.
-           
+
+           GOBACK.
+
        RETRAIT.
            DISPLAY tiret_menu.
            DISPLAY "-->  Retrait :"
            DISPLAY tiret_menu.
+           PERFORM CALCULER-RETRAITS-JOUR
            ACCEPT montant_retrait
-           IF solde < montant_retrait THEN
-               DISPLAY "Pas assez de solde"
+           CALL 'valider_montant' USING montant_retrait,
+               montant-minimum-retrait, montant-maximum-retrait,
+               ws-montant-valide
+           IF ws-montant-valide = 'N' THEN
+               DISPLAY "/!\ Montant de retrait invalide (entre ",
+                           montant-minimum-retrait, " et ",
+                           montant-maximum-retrait, " €)"
            ELSE
-               COMPUTE solde = solde - montant_retrait
-               DISPLAY "Le RETRAIT est ", montant_retrait, " â‚¬"
-               PERFORM HISTORIQUE_RETRAIT
+               IF solde < montant_retrait THEN
+                   PERFORM PROPOSER-MONTANT-MAXIMUM
+               ELSE
+                   PERFORM EFFECTUER-RETRAIT
+               END-IF
            END-IF.
 
            DISPLAY "Gate retrait".
 
-       HISTORIQUE_RETRAIT.
-           OPEN EXTEND historique.
-           MOVE "Retrait :" TO action_transaction.
-           MOVE montant_retrait TO montant_transaction.  
-           MOVE FUNCTION CURRENT-DATE TO date_heure_trans.         
-           MOVE date_heure_trans TO date_heure_transaction.
+       PROPOSER-MONTANT-MAXIMUM.
+      *>    Plutot que de simplement refuser, propose au client de
+      *>    retirer le solde disponible au lieu du montant initialement
+      *>    saisi, pour lui eviter de revenir saisir une nouvelle somme.
+           DISPLAY "Pas assez de solde, solde disponible : ", solde,
+                       " €"
+           DISPLAY "Retirer le montant maximum disponible ? (O/N)"
+           ACCEPT ws-reponse-max
+           IF ws-reponse-max = 'O' THEN
+               MOVE solde TO montant_retrait
+               PERFORM EFFECTUER-RETRAIT
+           END-IF.
 
-           MOVE ESPACE TO ESPACE_TRANSACTION.
-           WRITE transactions
-           END-WRITE
-           CLOSE historique.
+       EFFECTUER-RETRAIT.
+           IF ws-total-retrait-jour + montant_retrait
+                   > plafond-retrait-jour THEN
+               DISPLAY "/!\ Plafond de retrait journalier atteint"
+               DISPLAY "Plafond : ", plafond-retrait-jour,
+                           " € - deja retire : ",
+                           ws-total-retrait-jour, " €"
+           ELSE
+               COMPUTE solde = solde - montant_retrait
+               DISPLAY "Le RETRAIT est ", montant_retrait, " â‚¬"
+               CALL 'transaction' USING "R", compte_b,
+                   montant_retrait, solde, SPACES, SPACES
+               CALL 'mon_solde' USING 'S', compte_b, solde
+           END-IF.
 
+       CALCULER-RETRAITS-JOUR.
+      *>    Fait la somme des retraits deja effectues aujourd'hui pour
+      *>    ce compte, afin que le plafond journalier s'applique sur
+      *>    l'ensemble des appels et pas seulement sur le montant saisi.
+           MOVE FUNCTION CURRENT-DATE TO ws-horodatage-jour
+           MOVE ws-horodatage-jour(1:8) TO ws-date-aujourdhui
+           MOVE ZERO TO ws-total-retrait-jour
+           MOVE 'N' TO fin_historique
+           OPEN INPUT historique
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_historique = 'Y'
+                   READ historique
+                       AT END
+                           MOVE 'Y' TO fin_historique
+                       NOT AT END
+                           IF action_transaction = "Retrait :"
+                               AND hist-compte = compte_b
+                               AND hist-date = ws-date-aujourdhui THEN
+                               ADD montant_transaction
+                                   TO ws-total-retrait-jour
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE historique
+           END-IF.
 
-           EXIT PROGRAM.
        END PROGRAM retrait.
