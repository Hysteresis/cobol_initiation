@@ -1,78 +1,548 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tableau.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT catalogue_livres ASSIGN TO 'catalogue_livres'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT emprunts_livres ASSIGN TO 'emprunts_livres'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status-emprunts.
+           SELECT fichier_fournisseur ASSIGN TO 'fichier_fournisseur'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status-fournisseur.
+           SELECT liste_attente ASSIGN TO 'liste_attente'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status-attente.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD catalogue_livres.
+           COPY cplivre.
+       FD emprunts_livres.
+           COPY cpemprunt.
+       FD liste_attente.
+           COPY cplisteattente.
+       FD fichier_fournisseur.
+           COPY cplivre
+               REPLACING ==ligne-catalogue== BY ==ligne-fournisseur==
+                         ==cat-titre== BY ==four-titre==
+                         ==cat-auteur== BY ==four-auteur==
+                         ==cat-annee-publication==
+                             BY ==four-annee-publication==
+                         ==cat-nombre-copies==
+                             BY ==four-nombre-copies==
+                         ==cat-isbn== BY ==four-isbn==.
+
        WORKING-STORAGE SECTION.
        01  livres.
-           05 livre OCCURS 5 TIMES INDEXED BY i.
+           05 livre OCCURS 500 TIMES INDEXED BY i.
                10 titre PIC X(30).
                10 auteur PIC X(30).
                10 annee-publication PIC 9(4).
                10 nombre-copies PIC 9(2).
-       01 index-livres PIC 9(2) VALUE 1.
+               10 nombre-disponibles PIC 9(2).
+               10 isbn PIC X(13).
+       01 index-livres PIC 9(3) VALUE ZERO.
+       01 ws-file-status PIC XX.
+       01 ws-file-status-emprunts PIC XX.
+       01 ws-file-status-fournisseur PIC XX.
+       01 ws-file-status-attente PIC XX.
+       01 fin_catalogue PIC X VALUE 'N'.
+       01 fin_emprunts PIC X VALUE 'N'.
+       01 fin_fournisseur PIC X VALUE 'N'.
+       01 fin_attente PIC X VALUE 'N'.
+       01 ws-catalogue-existe PIC X VALUE 'N'.
+       01 taille-page PIC 9(2) VALUE 5.
+       01 ws-continuer-affichage PIC X VALUE 'O'.
+       01 ws-reponse-page PIC X(1).
+       01 choix_menu PIC X.
+       01 continuer PIC X VALUE 'n'.
+       01 ws-titre-recherche PIC X(30).
+       01 ws-index-trouve PIC 9(3) VALUE ZERO.
+       01 ws-livre-trouve PIC X VALUE 'N'.
+       01 ws-emprunteur PIC X(30).
+       01 ws-date-emprunt PIC 9(8).
+       01 ws-date-retour-prevue PIC 9(8).
+       01 ws-numero-copie PIC 9(2).
+       01 ws-emprunt-trouve PIC X VALUE 'N'.
+       01 ws-champ-valide PIC X VALUE 'N'.
+       01 annee-min PIC 9(4) VALUE 1450.
+       01 annee-max PIC 9(4) VALUE 2099.
+       01 ws-filtre-auteur PIC X(30) VALUE SPACES.
+       01 ws-filtre-annee-min PIC 9(4) VALUE ZERO.
+       01 ws-filtre-annee-max PIC 9(4) VALUE 9999.
+       01 ws-livre-correspond PIC X VALUE 'O'.
+       01 ws-nb-affiches PIC 9(3) VALUE ZERO.
+       01 ws-reponse-attente PIC X.
+       01 ws-rang-suivant PIC 9(3) VALUE ZERO.
+       01 ws-attente-notifiee PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
-           DISPLAY index-livres
-           ADD 1 TO index-livres
-           MOVE "1984" TO titre(index-livres).
-           MOVE "George Orwell" TO auteur(index-livres).
-           MOVE 1949 TO annee-publication(index-livres).
-           MOVE 5 TO nombre-copies(index-livres).
-           
-
-           MOVE "Le Petit Prince" TO titre(index-livres).
-           MOVE "Antoine de Saint-ExupÃ©ry" TO auteur(index-livres).
-           MOVE 1943 TO annee-publication(index-livres).
-           MOVE 3 TO nombre-copies(index-livres).
-           ADD 1 TO index-livres    
-
-           MOVE "Le Seigneur des Anneaux" TO titre(index-livres).
-           MOVE "J.R.R. Tolkien" TO auteur(index-livres).
-           MOVE 1954 TO annee-publication(index-livres).
-           MOVE 7 TO nombre-copies(index-livres).
-           ADD 1 TO index-livres
+           PERFORM CHARGER-CATALOGUE
+           IF ws-catalogue-existe = 'N' THEN
+               PERFORM CHARGER-DONNEES-INITIALES
+           END-IF
+           PERFORM CALCULER-DISPONIBILITES
+
+           PERFORM UNTIL continuer = 'y'
+               DISPLAY "----------------------------"
+               DISPLAY "     Catalogue des livres"
+               DISPLAY "----------------------------"
+               DISPLAY "Afficher le catalogue : 1"
+               DISPLAY "Saisir un nouveau livre : 2"
+               DISPLAY "Emprunter un livre : 3"
+               DISPLAY "Rendre un livre : 4"
+               DISPLAY "Rechercher par auteur/annee : 5"
+               DISPLAY "Consulter la liste d'attente d'un livre : 6"
+               DISPLAY "----------------------------"
+               DISPLAY "Quitter : 0"
+               ACCEPT choix_menu
+               EVALUATE choix_menu
+                   WHEN '0'
+                       MOVE 'y' TO continuer
+                   WHEN '1'
+                       PERFORM RETIRER-FILTRE-RECHERCHE
+                       PERFORM AFFICHER-LIVRES
+                   WHEN '2'
+                       PERFORM SAISIR-VALEURS
+                   WHEN '3'
+                       PERFORM EMPRUNTER-LIVRE
+                   WHEN '4'
+                       PERFORM RENDRE-LIVRE
+                   WHEN '5'
+                       PERFORM SAISIR-FILTRE-RECHERCHE
+                       PERFORM AFFICHER-LIVRES
+                   WHEN '6'
+                       PERFORM AFFICHER-LISTE-ATTENTE
+                   WHEN OTHER
+                       DISPLAY "/!\ Choix non reconnu"
+               END-EVALUATE
+           END-PERFORM
 
-           MOVE "Fondation" TO titre(index-livres).
-           MOVE "Isaac Asimov" TO auteur(index-livres).
-           MOVE 1951 TO annee-publication(index-livres).
-           MOVE 4 TO nombre-copies(index-livres).
+           PERFORM SAUVEGARDER-CATALOGUE.
+           STOP RUN.
+
+       CHARGER-CATALOGUE.
+      *>    Relit le catalogue laissé par la derniere execution pour
+      *>    ne pas repartir d'une table vide a chaque lancement.
+           MOVE 'N' TO fin_catalogue
+           OPEN INPUT catalogue_livres
+           IF ws-file-status = '00' THEN
+               MOVE 'O' TO ws-catalogue-existe
+               MOVE ZERO TO index-livres
+               PERFORM UNTIL fin_catalogue = 'Y'
+                   READ catalogue_livres
+                       AT END
+                           MOVE 'Y' TO fin_catalogue
+                       NOT AT END
+                           PERFORM RANGER-LIGNE-CATALOGUE
+                   END-READ
+               END-PERFORM
+               CLOSE catalogue_livres
+           END-IF.
+
+       RANGER-LIGNE-CATALOGUE.
            ADD 1 TO index-livres
+           MOVE cat-titre TO titre(index-livres)
+           MOVE cat-auteur TO auteur(index-livres)
+           MOVE cat-annee-publication TO annee-publication(index-livres)
+           MOVE cat-nombre-copies TO nombre-copies(index-livres)
+           MOVE cat-isbn TO isbn(index-livres).
+
+       CHARGER-DONNEES-INITIALES.
+      *>    Premier remplissage du catalogue a partir du fichier
+      *>    fournisseur (titre/auteur/annee/nombre de copies), pour
+      *>    que le reassort ne passe plus par une modification du
+      *>    programme.
+           MOVE 'N' TO fin_fournisseur
+           OPEN INPUT fichier_fournisseur
+           IF ws-file-status-fournisseur = '00' THEN
+               PERFORM UNTIL fin_fournisseur = 'Y'
+                   READ fichier_fournisseur
+                       AT END
+                           MOVE 'Y' TO fin_fournisseur
+                       NOT AT END
+                           PERFORM RANGER-LIGNE-FOURNISSEUR
+                   END-READ
+               END-PERFORM
+               CLOSE fichier_fournisseur
+           ELSE
+               DISPLAY "/!\ Aucun fichier fournisseur trouve, ",
+                       "catalogue initial vide"
+           END-IF.
 
-           MOVE "Dune" TO titre(index-livres).
-           MOVE "Frank Herbert" TO auteur(index-livres).
-           MOVE 1965 TO annee-publication(index-livres).
-           MOVE 6 TO nombre-copies(index-livres).
+       RANGER-LIGNE-FOURNISSEUR.
            ADD 1 TO index-livres
-           DISPLAY index-livres
-           
+           MOVE four-titre TO titre(index-livres)
+           MOVE four-auteur TO auteur(index-livres)
+           MOVE four-annee-publication TO
+               annee-publication(index-livres)
+           MOVE four-nombre-copies TO nombre-copies(index-livres)
+           MOVE SPACES TO isbn(index-livres).
 
-           PERFORM AFFICHER-LIVRES.
-           PERFORM SAISIR-VALEURS.
-           PERFORM AFFICHER-LIVRES.
-           STOP RUN.
+       CALCULER-DISPONIBILITES.
+      *>    Repart des copies de chaque livre puis retranche celles
+      *>    encore en cours d'emprunt, plutot que de conserver un
+      *>    compteur de disponibilite a part qui risquerait de se
+      *>    desynchroniser d'un lancement a l'autre.
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > index-livres
+               MOVE nombre-copies(i) TO nombre-disponibles(i)
+           END-PERFORM
 
-       AFFICHER-LIVRES.
+           MOVE 'N' TO fin_emprunts
+           OPEN INPUT emprunts_livres
+           IF ws-file-status-emprunts = '00' THEN
+               PERFORM UNTIL fin_emprunts = 'Y'
+                   READ emprunts_livres
+                       AT END
+                           MOVE 'Y' TO fin_emprunts
+                       NOT AT END
+                           PERFORM DECOMPTER-EMPRUNT-EN-COURS
+                   END-READ
+               END-PERFORM
+               CLOSE emprunts_livres
+           END-IF.
+
+       DECOMPTER-EMPRUNT-EN-COURS.
+           IF emp-en-cours THEN
+               MOVE emp-titre TO ws-titre-recherche
+               PERFORM RECHERCHER-LIVRE-PAR-TITRE
+               IF ws-livre-trouve = 'O' THEN
+                   SUBTRACT 1 FROM nombre-disponibles(ws-index-trouve)
+               END-IF
+           END-IF.
+
+       RECHERCHER-LIVRE-PAR-TITRE.
+           MOVE 'N' TO ws-livre-trouve
            PERFORM VARYING i FROM 1 BY 1 UNTIL i > index-livres
-               DISPLAY "titre : ", titre(i)
-               DISPLAY "auteur : ", auteur(i)
-               DISPLAY "annee-publication : ", annee-publication(i)
-               DISPLAY "nombre-copies : ", nombre-copies(i)
-               DISPLAY " "
-      
+               IF titre(i) = ws-titre-recherche THEN
+                   MOVE 'O' TO ws-livre-trouve
+                   MOVE i TO ws-index-trouve
+               END-IF
            END-PERFORM.
 
+       SAISIR-FILTRE-RECHERCHE.
+           DISPLAY "Filtrer par auteur (vide = tous) :"
+           ACCEPT ws-filtre-auteur
+           DISPLAY "Annee minimum (0000 = aucune) :"
+           ACCEPT ws-filtre-annee-min
+           DISPLAY "Annee maximum (9999 = aucune) :"
+           ACCEPT ws-filtre-annee-max.
+
+       RETIRER-FILTRE-RECHERCHE.
+           MOVE SPACES TO ws-filtre-auteur
+           MOVE ZERO TO ws-filtre-annee-min
+           MOVE 9999 TO ws-filtre-annee-max.
+
+       LIVRE-CORRESPOND-AU-FILTRE.
+           MOVE 'O' TO ws-livre-correspond
+           IF ws-filtre-auteur NOT = SPACES
+                   AND auteur(i) NOT = ws-filtre-auteur THEN
+               MOVE 'N' TO ws-livre-correspond
+           END-IF
+           IF annee-publication(i) < ws-filtre-annee-min
+                   OR annee-publication(i) > ws-filtre-annee-max THEN
+               MOVE 'N' TO ws-livre-correspond
+           END-IF.
+
+       AFFICHER-LIVRES.
+      *>    Affiche le catalogue page par page plutot que d'un bloc,
+      *>    le nombre de livres pouvant desormais etre important, et
+      *>    ne retient que les livres correspondant au filtre en
+      *>    cours (auteur/annee), s'il y en a un.
+           MOVE 'O' TO ws-continuer-affichage
+           MOVE ZERO TO ws-nb-affiches
+           PERFORM VARYING i FROM 1 BY 1
+                   UNTIL i > index-livres
+                      OR ws-continuer-affichage = 'N'
+               PERFORM LIVRE-CORRESPOND-AU-FILTRE
+               IF ws-livre-correspond = 'O' THEN
+                   DISPLAY "titre : ", titre(i)
+                   DISPLAY "auteur : ", auteur(i)
+                   DISPLAY "annee-publication : ", annee-publication(i)
+                   DISPLAY "nombre-copies : ", nombre-copies(i)
+                   DISPLAY "nombre-disponibles : ",
+                       nombre-disponibles(i)
+                   DISPLAY " "
+                   ADD 1 TO ws-nb-affiches
+                   IF FUNCTION MOD(ws-nb-affiches, taille-page) = 0
+                           AND i < index-livres THEN
+                       PERFORM DEMANDER-PAGE-SUIVANTE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF ws-nb-affiches = ZERO THEN
+               DISPLAY "Aucun livre ne correspond a la recherche"
+           END-IF.
+
+       DEMANDER-PAGE-SUIVANTE.
+           DISPLAY "--- Entree : page suivante, Q : arreter ---"
+           ACCEPT ws-reponse-page
+           IF ws-reponse-page = "Q" OR ws-reponse-page = "q" THEN
+               MOVE 'N' TO ws-continuer-affichage
+           END-IF.
+
        SAISIR-VALEURS.
+      *>    Re-demande chaque champ tant qu'il ne passe pas sa
+      *>    validation, plutot que d'accepter n'importe quelle saisie.
            ADD 1 TO index-livres.
-           DISPLAY INDEX-LIVRES
-           DISPLAY index-livres
-           DISPLAY "Saisir titre :".
-           ACCEPT titre(index-livres)
-           DISPLAY "Saisir auteur :".
-           ACCEPT auteur(index-livres)
-           DISPLAY "Saisir annee-publication :".
-           ACCEPT annee-publication(index-livres)
-           DISPLAY "Saisir nombre-copies :".
-           ACCEPT nombre-copies(index-livres).
-           
-           
-       
\ No newline at end of file
+
+           MOVE 'N' TO ws-champ-valide
+           PERFORM UNTIL ws-champ-valide = 'O'
+               DISPLAY "Saisir titre :"
+               ACCEPT titre(index-livres)
+               IF titre(index-livres) = SPACES THEN
+                   DISPLAY "/!\ Le titre ne peut pas etre vide"
+               ELSE
+                   MOVE 'O' TO ws-champ-valide
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO ws-champ-valide
+           PERFORM UNTIL ws-champ-valide = 'O'
+               DISPLAY "Saisir auteur :"
+               ACCEPT auteur(index-livres)
+               IF auteur(index-livres) = SPACES THEN
+                   DISPLAY "/!\ L'auteur ne peut pas etre vide"
+               ELSE
+                   MOVE 'O' TO ws-champ-valide
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO ws-champ-valide
+           PERFORM UNTIL ws-champ-valide = 'O'
+               DISPLAY "Saisir annee-publication :"
+               ACCEPT annee-publication(index-livres)
+               IF annee-publication(index-livres) < annee-min
+                       OR annee-publication(index-livres) > annee-max
+                       THEN
+                   DISPLAY "/!\ Annee de publication invalide"
+               ELSE
+                   MOVE 'O' TO ws-champ-valide
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO ws-champ-valide
+           PERFORM UNTIL ws-champ-valide = 'O'
+               DISPLAY "Saisir nombre-copies :"
+               ACCEPT nombre-copies(index-livres)
+               IF nombre-copies(index-livres) = ZERO THEN
+                   DISPLAY "/!\ Le nombre de copies doit etre",
+                           " superieur a zero"
+               ELSE
+                   MOVE 'O' TO ws-champ-valide
+               END-IF
+           END-PERFORM
+
+           MOVE nombre-copies(index-livres)
+               TO nombre-disponibles(index-livres).
+
+       EMPRUNTER-LIVRE.
+           DISPLAY "Titre du livre a emprunter :"
+           ACCEPT ws-titre-recherche
+           PERFORM RECHERCHER-LIVRE-PAR-TITRE
+           IF ws-livre-trouve = 'N' THEN
+               DISPLAY "/!\ Livre introuvable"
+           ELSE
+               IF nombre-disponibles(ws-index-trouve) = ZERO THEN
+                   DISPLAY "/!\ Plus aucune copie disponible"
+                   DISPLAY "Souhaitez-vous rejoindre la liste",
+                           " d'attente ? (O/N)"
+                   ACCEPT ws-reponse-attente
+                   IF ws-reponse-attente = 'O'
+                           OR ws-reponse-attente = 'o' THEN
+                       PERFORM AJOUTER-LISTE-ATTENTE
+                   END-IF
+               ELSE
+                   PERFORM ENREGISTRER-EMPRUNT
+               END-IF
+           END-IF.
+
+       AJOUTER-LISTE-ATTENTE.
+      *>    Met le demandeur en file pour ce titre, en queue de liste
+      *>    plutot qu'en tete, pour respecter l'ordre d'arrivee.
+           DISPLAY "Nom du demandeur :"
+           ACCEPT ws-emprunteur
+           PERFORM COMPTER-ATTENTE-TITRE
+           PERFORM ENREGISTRER-ATTENTE.
+
+       COMPTER-ATTENTE-TITRE.
+           MOVE ZERO TO ws-rang-suivant
+           MOVE 'N' TO fin_attente
+           OPEN INPUT liste_attente
+           IF ws-file-status-attente = '00' THEN
+               PERFORM UNTIL fin_attente = 'Y'
+                   READ liste_attente
+                       AT END
+                           MOVE 'Y' TO fin_attente
+                       NOT AT END
+                           PERFORM COMPTER-LIGNE-ATTENTE-SI-TITRE
+                   END-READ
+               END-PERFORM
+               CLOSE liste_attente
+           END-IF
+           ADD 1 TO ws-rang-suivant.
+
+       COMPTER-LIGNE-ATTENTE-SI-TITRE.
+           IF wa-titre = titre(ws-index-trouve) AND wa-en-attente THEN
+               ADD 1 TO ws-rang-suivant
+           END-IF.
+
+       ENREGISTRER-ATTENTE.
+           OPEN EXTEND liste_attente
+           MOVE titre(ws-index-trouve) TO wa-titre
+           MOVE ws-rang-suivant TO wa-rang
+           MOVE ws-emprunteur TO wa-emprunteur
+           MOVE FUNCTION CURRENT-DATE(1:8) TO wa-date-demande
+           SET wa-en-attente TO TRUE
+           WRITE ligne-attente
+           END-WRITE
+           CLOSE liste_attente
+           DISPLAY "Vous etes en position ", ws-rang-suivant,
+                   " sur la liste d'attente.".
+
+       AFFICHER-LISTE-ATTENTE.
+      *>    Parcourt liste_attente du debut a la fin et n'affiche que
+      *>    les lignes du titre demande, l'ordre d'ecriture etant deja
+      *>    l'ordre d'arrivee puisque ENREGISTRER-ATTENTE n'ajoute
+      *>    qu'en fin de fichier.
+           DISPLAY "Titre a consulter :"
+           ACCEPT ws-titre-recherche
+           MOVE 'N' TO fin_attente
+           OPEN INPUT liste_attente
+           IF ws-file-status-attente NOT = '00' THEN
+               DISPLAY "/!\ Aucune liste d'attente enregistree"
+           ELSE
+               PERFORM UNTIL fin_attente = 'Y'
+                   READ liste_attente
+                       AT END
+                           MOVE 'Y' TO fin_attente
+                       NOT AT END
+                           PERFORM AFFICHER-LIGNE-ATTENTE-SI-CORRESPOND
+                   END-READ
+               END-PERFORM
+               CLOSE liste_attente
+           END-IF.
+
+       AFFICHER-LIGNE-ATTENTE-SI-CORRESPOND.
+           IF wa-titre = ws-titre-recherche THEN
+               DISPLAY "Rang ", wa-rang, " : ", wa-emprunteur,
+                       " (", wa-statut, ")"
+           END-IF.
+
+       ENREGISTRER-EMPRUNT.
+           DISPLAY "Nom de l'emprunteur :"
+           ACCEPT ws-emprunteur
+           DISPLAY "Date d'emprunt (AAAAMMJJ) :"
+           ACCEPT ws-date-emprunt
+           DISPLAY "Date de retour prevue (AAAAMMJJ) :"
+           ACCEPT ws-date-retour-prevue
+           COMPUTE ws-numero-copie =
+               nombre-copies(ws-index-trouve)
+               - nombre-disponibles(ws-index-trouve) + 1
+
+           OPEN EXTEND emprunts_livres
+           MOVE titre(ws-index-trouve) TO emp-titre
+           MOVE ws-numero-copie TO emp-numero-copie
+           MOVE ws-emprunteur TO emp-emprunteur
+           MOVE ws-date-emprunt TO emp-date-emprunt
+           MOVE ws-date-retour-prevue TO emp-date-retour-prevue
+           SET emp-en-cours TO TRUE
+           WRITE ligne-emprunt
+           CLOSE emprunts_livres
+
+           SUBTRACT 1 FROM nombre-disponibles(ws-index-trouve)
+           DISPLAY "Copie numero ", ws-numero-copie, " empruntee.".
+
+       RENDRE-LIVRE.
+           DISPLAY "Titre du livre rendu :"
+           ACCEPT ws-titre-recherche
+           DISPLAY "Numero de la copie rendue :"
+           ACCEPT ws-numero-copie
+           PERFORM RECHERCHER-LIVRE-PAR-TITRE
+           IF ws-livre-trouve = 'N' THEN
+               DISPLAY "/!\ Livre introuvable"
+           ELSE
+               PERFORM MARQUER-EMPRUNT-RENDU
+           END-IF.
+
+       MARQUER-EMPRUNT-RENDU.
+      *>    Recherche sequentiellement l'emprunt en cours correspondant
+      *>    et le REWRITE sur place, comme pour les virements externes.
+           MOVE 'N' TO fin_emprunts
+           MOVE 'N' TO ws-emprunt-trouve
+           OPEN I-O emprunts_livres
+           IF ws-file-status-emprunts = '00' THEN
+               PERFORM UNTIL fin_emprunts = 'Y'
+                   READ emprunts_livres
+                       AT END
+                           MOVE 'Y' TO fin_emprunts
+                       NOT AT END
+                           PERFORM REWRITE-EMPRUNT-SI-CORRESPOND
+                   END-READ
+               END-PERFORM
+               CLOSE emprunts_livres
+           END-IF
+           IF ws-emprunt-trouve = 'N' THEN
+               DISPLAY "/!\ Aucun emprunt en cours ne correspond"
+           END-IF.
+
+       REWRITE-EMPRUNT-SI-CORRESPOND.
+           IF emp-en-cours
+                   AND emp-titre = ws-titre-recherche
+                   AND emp-numero-copie = ws-numero-copie THEN
+               SET emp-rendu TO TRUE
+               REWRITE ligne-emprunt
+               MOVE 'O' TO ws-emprunt-trouve
+               ADD 1 TO nombre-disponibles(ws-index-trouve)
+               DISPLAY "Copie numero ", ws-numero-copie, " rendue."
+               PERFORM NOTIFIER-PROCHAIN-ATTENTE
+           END-IF.
+
+       NOTIFIER-PROCHAIN-ATTENTE.
+      *>    Signale au premier de la liste d'attente pour ce titre
+      *>    qu'une copie vient de se liberer ; le premier rang encore
+      *>    en attente rencontre en parcourant le fichier est forcement
+      *>    le plus ancien, puisque ENREGISTRER-ATTENTE n'ajoute qu'en
+      *>    fin de fichier.
+           MOVE 'N' TO fin_attente
+           MOVE 'N' TO ws-attente-notifiee
+           OPEN I-O liste_attente
+           IF ws-file-status-attente = '00' THEN
+               PERFORM UNTIL fin_attente = 'Y'
+                   READ liste_attente
+                       AT END
+                           MOVE 'Y' TO fin_attente
+                       NOT AT END
+                           PERFORM REWRITE-ATTENTE-SI-PROCHAIN
+                   END-READ
+               END-PERFORM
+               CLOSE liste_attente
+           END-IF.
+
+       REWRITE-ATTENTE-SI-PROCHAIN.
+           IF wa-en-attente
+                   AND wa-titre = titre(ws-index-trouve)
+                   AND ws-attente-notifiee = 'N' THEN
+               SET wa-notifie TO TRUE
+               REWRITE ligne-attente
+               MOVE 'O' TO ws-attente-notifiee
+               DISPLAY "Le prochain sur la liste d'attente pour """,
+                       wa-titre, """ est ", wa-emprunteur
+           END-IF.
+
+       SAUVEGARDER-CATALOGUE.
+      *>    Reecrit le catalogue en entier a partir de la table en
+      *>    memoire, pour que la prochaine execution reparte d'ici.
+           OPEN OUTPUT catalogue_livres
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > index-livres
+               MOVE titre(i) TO cat-titre
+               MOVE auteur(i) TO cat-auteur
+               MOVE annee-publication(i) TO cat-annee-publication
+               MOVE nombre-copies(i) TO cat-nombre-copies
+               MOVE isbn(i) TO cat-isbn
+               WRITE ligne-catalogue
+           END-PERFORM
+           CLOSE catalogue_livres.
