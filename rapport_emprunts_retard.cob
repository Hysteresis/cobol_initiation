@@ -0,0 +1,67 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rapport_emprunts_retard.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT emprunts_livres ASSIGN TO 'emprunts_livres'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD emprunts_livres.
+           COPY cpemprunt.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status PIC XX.
+       01  fin_emprunts PIC X VALUE 'N'.
+       01  ws-date-du-jour PIC 9(8).
+       01  ws-nb-en-retard PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-date-du-jour
+           PERFORM PARCOURIR-EMPRUNTS
+           PERFORM AFFICHER-BILAN.
+           STOP RUN.
+
+       PARCOURIR-EMPRUNTS.
+      *>    Parcourt le journal des emprunts et releve tout emprunt
+      *>    toujours en cours dont la date de retour prevue est
+      *>    depassee, pour que le comptoir de circulation puisse les
+      *>    relancer chaque matin.
+           MOVE 'N' TO fin_emprunts
+           OPEN INPUT emprunts_livres
+           IF ws-file-status = '00' THEN
+               DISPLAY "Emprunts en retard au ", ws-date-du-jour
+               DISPLAY "------------------------------------------"
+               PERFORM UNTIL fin_emprunts = 'Y'
+                   READ emprunts_livres
+                       AT END
+                           MOVE 'Y' TO fin_emprunts
+                       NOT AT END
+                           PERFORM SIGNALER-SI-EN-RETARD
+                   END-READ
+               END-PERFORM
+               CLOSE emprunts_livres
+           END-IF.
+
+       SIGNALER-SI-EN-RETARD.
+           IF emp-en-cours
+                   AND emp-date-retour-prevue < ws-date-du-jour THEN
+               ADD 1 TO ws-nb-en-retard
+               DISPLAY "titre : ", emp-titre
+               DISPLAY "copie : ", emp-numero-copie
+               DISPLAY "emprunteur : ", emp-emprunteur
+               DISPLAY "date de retour prevue : ",
+                       emp-date-retour-prevue
+               DISPLAY "------------------------------------------"
+           END-IF.
+
+       AFFICHER-BILAN.
+           IF ws-nb-en-retard = ZERO THEN
+               DISPLAY "Aucun emprunt en retard"
+           ELSE
+               DISPLAY ws-nb-en-retard, " emprunt(s) en retard"
+           END-IF.
