@@ -1,41 +1,143 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. transaction.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT historique ASSIGN TO 'historique'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT recepisses ASSIGN TO 'recepisses'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT historique_index ASSIGN TO 'historique_index'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS hi-cle
+           FILE STATUS IS ws-file-status-index.
+
        DATA DIVISION.
-       LINKAGE SECTION.
-       01 ls_operation PIC X.
-       01 ls_montant PIC 9(4)V99 COMP.
-       
+       FILE SECTION.
+       FD historique.
+           COPY cphist.
+       FD recepisses.
+           COPY cprecu.
+       FD historique_index.
+           COPY cphistidx.
+
        WORKING-STORAGE SECTION.
-       01 date_heure_transaction PIC X(14).
-       01 espace_transaction PIC X(2).
-       01 action_transaction PIC X(10).
-       01 montant_transaction PIC 9(4)V99 COMP.
-       
-       PROCEDURE DIVISION USING ls_operation, ls_montant.
-           MOVE FUNCTION CURRENT-DATE TO date_heure_transaction
-           MOVE SPACES TO espace_transaction
-       
-           EVALUATE ls_operation
-               WHEN "D" PERFORM DEPOT-TRANSACTION
-               WHEN "R" PERFORM RETRAIT-TRANSACTION
+       01  ws-file-status PIC XX.
+       01  ws-file-status-index PIC XX.
+       01  fin_historique PIC X VALUE 'N'.
+       01  ws-derniere-sequence PIC 9(9) VALUE ZERO.
+       01  ws-action PIC X(10).
+
+       LINKAGE SECTION.
+       01  ls-operation      PIC X.
+       01  ls-compte         PIC 9(6).
+       01  ls-montant        PIC 9(7)V99 COMP.
+       01  ls-solde-apres    USAGE COMP-1.
+       01  ls-memo           PIC X(30).
+       01  ls-motif          PIC X(20).
+
+       PROCEDURE DIVISION USING ls-operation, ls-compte, ls-montant,
+               ls-solde-apres, ls-memo, ls-motif.
+      *>    Point d'entree unique pour toute ecriture dans historique,
+      *>    afin que depot, retrait, virement et les autres mouvements
+      *>    (frais, interet, correction) produisent tous le meme
+      *>    format d'enregistrement (horodatage et numero de sequence
+      *>    inclus), plutot que chacun sa propre routine.
+           EVALUATE ls-operation
+               WHEN "D" MOVE "Depot :" TO ws-action
+               WHEN "R" MOVE "Retrait :" TO ws-action
+               WHEN "V" MOVE "Virement :" TO ws-action
+               WHEN "F" MOVE "Frais :" TO ws-action
+               WHEN "I" MOVE "Interet :" TO ws-action
+               WHEN "C" MOVE "Correction :" TO ws-action
+               WHEN "O" MOVE "Connexion :" TO ws-action
+               WHEN "X" MOVE "Deconnexion :" TO ws-action
            END-EVALUATE
-       
-           STOP RUN.
-       
-       DEPOT-TRANSACTION.
-           MOVE "Depot" TO action_transaction
-           MOVE ls_montant TO montant_transaction
-           PERFORM HISTORIQUE.
-       
-       RETRAIT-TRANSACTION.
-           MOVE "Retrait" TO action_transaction
-           MOVE ls_montant TO montant_transaction
-           PERFORM HISTORIQUE.
-       
-       HISTORIQUE.
-           DISPLAY "Enregistrement dans l'historique..."
-           DISPLAY "Date et heure : " date_heure_transaction
-           DISPLAY "Action        : " action_transaction
-           DISPLAY "Montant       : " montant_transaction.
-       
\ No newline at end of file
+           PERFORM NUMERO-SEQUENCE-SUIVANT
+           PERFORM ENREGISTRER-TRANSACTION
+           PERFORM ENREGISTRER-TRANSACTION-INDEX
+           IF ls-operation = "D" OR ls-operation = "R" THEN
+               PERFORM IMPRIMER-RECEPISSE
+           END-IF
+           GOBACK.
+
+       NUMERO-SEQUENCE-SUIVANT.
+      *>    Relit l'historique pour retrouver le dernier numero de
+      *>    sequence deja attribue, afin que chaque ecriture porte un
+      *>    numero unique et croissant.
+           MOVE 'N' TO fin_historique
+           MOVE ZERO TO ws-derniere-sequence
+           OPEN INPUT historique
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_historique = 'Y'
+                   READ historique
+                       AT END
+                           MOVE 'Y' TO fin_historique
+                       NOT AT END
+                           MOVE transaction-sequence
+                               TO ws-derniere-sequence
+                   END-READ
+               END-PERFORM
+               CLOSE historique
+           END-IF.
+
+       ENREGISTRER-TRANSACTION.
+           OPEN EXTEND historique
+           ADD 1 TO ws-derniere-sequence
+           MOVE ws-derniere-sequence TO transaction-sequence
+           MOVE ls-compte TO hist-compte
+           MOVE ws-action TO action_transaction
+           MOVE ls-montant TO montant_transaction
+           MOVE ls-solde-apres TO hist-solde-apres
+           MOVE ls-memo TO memo_transaction
+           MOVE ls-motif TO motif_transaction
+           MOVE FUNCTION CURRENT-DATE(1:8) TO hist-date
+           MOVE FUNCTION CURRENT-DATE(9:6) TO hist-heure
+           MOVE SPACES TO espace_transaction
+           WRITE transactions
+           END-WRITE
+           CLOSE historique.
+
+       ENREGISTRER-TRANSACTION-INDEX.
+      *>    Tient une vue indexee de la meme ecriture, classee par
+      *>    compte puis par date, pour les consultations (statement,
+      *>    reconciliation) qui n'ont pas besoin de relire tout le
+      *>    fichier sequentiel depuis le debut.
+           OPEN I-O historique_index
+           IF ws-file-status-index = '35' THEN
+               OPEN OUTPUT historique_index
+               CLOSE historique_index
+               OPEN I-O historique_index
+           END-IF
+           MOVE ls-compte TO hi-compte
+           MOVE hist-date TO hi-date
+           MOVE ws-derniere-sequence TO hi-sequence
+           MOVE hist-heure TO hi-heure
+           MOVE ws-action TO hi-action
+           MOVE ls-montant TO hi-montant
+           MOVE ls-solde-apres TO hi-solde-apres
+           MOVE ls-memo TO hi-memo
+           MOVE ls-motif TO hi-motif
+           WRITE historique-index-record
+           END-WRITE
+           CLOSE historique_index.
+
+       IMPRIMER-RECEPISSE.
+      *>    Produit, en plus de l'ecriture dans historique, un
+      *>    recepisse a largeur fixe pret a etre envoye a
+      *>    l'imprimante de guichet.
+           OPEN EXTEND recepisses
+           MOVE hist-date TO recu-date
+           MOVE hist-heure TO recu-heure
+           MOVE ls-compte TO recu-compte
+           MOVE ws-action TO recu-operation
+           MOVE ls-montant TO recu-montant
+           MOVE ls-solde-apres TO recu-solde-apres
+           WRITE recepisse-record
+           END-WRITE
+           CLOSE recepisses.
+       END PROGRAM transaction.
