@@ -0,0 +1,27 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. valider_montant.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01  ls-montant           PIC 9(7)V99 COMP.
+       01  ls-montant-minimum   PIC 9(7)V99.
+       01  ls-montant-maximum   PIC 9(7)V99.
+       01  ls-montant-valide    PIC X.
+
+       PROCEDURE DIVISION USING ls-montant, ls-montant-minimum,
+               ls-montant-maximum, ls-montant-valide.
+      *>    Point de validation partage par depot, retrait et
+      *>    virement, pour que les trois types d'operation appliquent
+      *>    la meme regle de montant minimum/maximum.
+           MOVE 'O' TO ls-montant-valide
+           IF ls-montant < ls-montant-minimum
+                   OR ls-montant > ls-montant-maximum THEN
+               MOVE 'N' TO ls-montant-valide
+           END-IF.
+           GOBACK.
+
+           EXIT PROGRAM.
+       END PROGRAM valider_montant.
