@@ -5,47 +5,147 @@
        INPUT-OUTPUT SECTION.
 
        FILE-CONTROL.
-           SELECT le_solde ASSIGN TO 'le_solde' 
+           SELECT le_solde ASSIGN TO 'le_solde'
            ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS IS WS-FILE-STATUS.
+           SELECT historique ASSIGN TO 'historique'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT comptes ASSIGN TO 'comptes'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS compte-numero
+           FILE STATUS IS WS-FILE-STATUS.
+           SELECT journal_erreurs ASSIGN TO 'journal_erreurs'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FILE-STATUS-JOURNAL.
        *> -m pour le subprogram et pas -x
        DATA DIVISION.
        FILE SECTION.
        FD le_solde.
        01 soldes_file.
-           05  date_heure_solde.
-               10 annee_solde   PIC X(5).
-               10 mois_solde     PIC X(3).
-               10 jour_solde     PIC X(3).
-               10 heure_solde    PIC X(3).
-               10 minute_solde   PIC X(3).
-               10 seconde_solde PIC X(3).
+           05  solde-date   PIC 9(8) VALUE ZERO.
+           05  solde-heure  PIC 9(6) VALUE ZERO.
            05  espace_solde PIC X(2)  VALUES SPACES.
            05  label_solde PIC X(7) VALUES "Solde :" .
-           05  montant_solde PIC 9(4)V99.
-       01  str_solde PIC X(20).  
+           05  montant_solde PIC 9(7)V99.
+       FD historique.
+           COPY cphist.
+       FD comptes.
+           COPY cpcompte.
+       FD journal_erreurs.
+       01  ligne-journal PIC X(80).
        WORKING-STORAGE SECTION.
        01  ws-file-status pic XX.
-   
+       01  ws-file-status-journal PIC XX.
+       01  ws-nom-fichier PIC X(15).
+       01  ws-horodatage PIC X(21).
+       01  ws-rapport-le-solde PIC X(6) VALUE SPACES.
+       01  ws-rapport-historique PIC X(6) VALUE SPACES.
+       01  ws-rapport-comptes PIC X(6) VALUE SPACES.
 
        LINKAGE SECTION.
        01  ls_operation PIC X.
+       01  ls-statut-verification PIC X.
 
-       PROCEDURE DIVISION USING ls_operation.
+       PROCEDURE DIVISION USING ls_operation, ls-statut-verification.
            EVALUATE ls_operation
            WHEN "V" PERFORM VERIFIER-FICHIER
            END-EVALUATE.
-           
-           STOP RUN.          
-           
+
+           GOBACK.
+
        VERIFIER-FICHIER.
-           OPEN INPUT le_solde 
-           IF ws-file-status = '35'
-                CLOSE le_solde
-                  OPEN OUTPUT le_solde
-                  CLOSE le_solde
+           MOVE 'O' TO ls-statut-verification
+
+           MOVE "le_solde"   TO ws-nom-fichier
+           PERFORM VERIFIER-UN-FICHIER-LE-SOLDE
+
+           MOVE "historique" TO ws-nom-fichier
+           PERFORM VERIFIER-UN-FICHIER-HISTORIQUE
+
+           MOVE "comptes"    TO ws-nom-fichier
+           PERFORM VERIFIER-UN-FICHIER-COMPTES
+
+           PERFORM AFFICHER-RAPPORT-DEMARRAGE.
+
+       VERIFIER-UN-FICHIER-LE-SOLDE.
+           MOVE "OK" TO ws-rapport-le-solde
+           OPEN INPUT le_solde
+           IF ws-file-status = '35' THEN
+               CLOSE le_solde
+               OPEN OUTPUT le_solde
+               CLOSE le_solde
+           ELSE
+               IF ws-file-status NOT = '00' THEN
+                   PERFORM JOURNALISER-ERREUR
+                   MOVE 'N' TO ls-statut-verification
+                   MOVE "ECHEC" TO ws-rapport-le-solde
+               END-IF
+               CLOSE le_solde
+           END-IF.
+
+       VERIFIER-UN-FICHIER-HISTORIQUE.
+           MOVE "OK" TO ws-rapport-historique
+           OPEN INPUT historique
+           IF ws-file-status = '35' THEN
+               CLOSE historique
+               OPEN OUTPUT historique
+               CLOSE historique
+           ELSE
+               IF ws-file-status NOT = '00' THEN
+                   PERFORM JOURNALISER-ERREUR
+                   MOVE 'N' TO ls-statut-verification
+                   MOVE "ECHEC" TO ws-rapport-historique
+               END-IF
+               CLOSE historique
            END-IF.
-           CLOSE le_solde.
-    
-           EXIT PROGRAM.
+
+       VERIFIER-UN-FICHIER-COMPTES.
+      *>    Le fichier maitre des comptes est indexe : a la difference
+      *>    de le_solde et historique, une ouverture en entree sur un
+      *>    fichier absent ne peut pas etre remplacee par une simple
+      *>    ouverture en sortie (il lui faut sa structure d'index), on
+      *>    se contente donc ici de signaler son absence au lieu de le
+      *>    recreer.
+           MOVE "OK" TO ws-rapport-comptes
+           OPEN INPUT comptes
+           IF ws-file-status = '35' THEN
+               PERFORM JOURNALISER-ERREUR
+               MOVE 'N' TO ls-statut-verification
+               MOVE "ECHEC" TO ws-rapport-comptes
+           ELSE
+               IF ws-file-status NOT = '00' THEN
+                   PERFORM JOURNALISER-ERREUR
+                   MOVE 'N' TO ls-statut-verification
+                   MOVE "ECHEC" TO ws-rapport-comptes
+               END-IF
+               CLOSE comptes
+           END-IF.
+
+       AFFICHER-RAPPORT-DEMARRAGE.
+      *>    Rapport unique affiche avant l'ouverture du guichet, pour
+      *>    que l'operateur voie d'un coup d'oeil quel fichier corriger
+      *>    si l'un d'eux pose probleme, plutot qu'un simple flag O/N.
+           DISPLAY "--- Rapport de demarrage ---"
+           DISPLAY "le_solde   : ", ws-rapport-le-solde
+           DISPLAY "historique : ", ws-rapport-historique
+           DISPLAY "comptes    : ", ws-rapport-comptes
+           DISPLAY "-----------------------------".
+
+       JOURNALISER-ERREUR.
+      *>    N'importe quel statut fichier autre que 00 (succes) et 35
+      *>    (fichier absent, recree ci-dessus) est ecrit dans le journal
+      *>    des erreurs au lieu d'etre tout simplement ignore.
+           MOVE FUNCTION CURRENT-DATE TO ws-horodatage
+           OPEN EXTEND journal_erreurs
+           STRING ws-horodatage DELIMITED BY SIZE
+                   " FICHIER=" DELIMITED BY SIZE
+                   ws-nom-fichier DELIMITED BY SPACE
+                   " STATUT=" DELIMITED BY SIZE
+                   ws-file-status DELIMITED BY SIZE
+               INTO ligne-journal
+           WRITE ligne-journal
+           END-WRITE
+           CLOSE journal_erreurs.
        END PROGRAM verifier_fichier.
