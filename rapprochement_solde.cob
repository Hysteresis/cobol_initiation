@@ -0,0 +1,143 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. rapprochement_solde.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT historique ASSIGN TO 'historique'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT le_solde ASSIGN TO 'le_solde'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD historique.
+           COPY cphist.
+       FD le_solde.
+           COPY cpsolde.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status PIC XX.
+       01  fin_historique PIC X VALUE 'N'.
+       01  fin_le_solde PIC X VALUE 'N'.
+       01  ws-dernier-solde-connu PIC 9(7)V99 VALUE ZERO.
+       01  ws-attendu PIC 9(7)V99.
+       01  comptes-rapproches.
+           05  rc-entry OCCURS 100 TIMES INDEXED BY rc-i.
+               10  rc-compte            PIC 9(6).
+               10  rc-solde-courant     PIC 9(7)V99.
+               10  rc-anomalies         PIC 9(3) VALUE ZERO.
+       01  rc-nombre PIC 9(3) VALUE ZERO.
+       01  rc-trouve PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+           PERFORM REJOUER-HISTORIQUE
+           PERFORM COMPARER-AU-DERNIER-SOLDE
+           PERFORM AFFICHER-RESULTATS.
+           STOP RUN.
+
+       REJOUER-HISTORIQUE.
+      *>    Rejoue chaque transaction et verifie que le solde qu'elle
+      *>    porte est bien celui attendu d'apres le solde precedent du
+      *>    meme compte, pour detecter une erreur de comptabilisation.
+           MOVE 'N' TO fin_historique
+           OPEN INPUT historique
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_historique = 'Y'
+                   READ historique
+                       AT END
+                           MOVE 'Y' TO fin_historique
+                       NOT AT END
+                           PERFORM VERIFIER-UNE-TRANSACTION
+                   END-READ
+               END-PERFORM
+               CLOSE historique
+           END-IF.
+
+       VERIFIER-UNE-TRANSACTION.
+           PERFORM RECHERCHER-COMPTE
+           IF rc-trouve = 'N' THEN
+               PERFORM CREER-COMPTE
+           ELSE
+               EVALUATE action_transaction
+                   WHEN "Depot :"
+                       COMPUTE ws-attendu =
+                           rc-solde-courant(rc-i) + montant_transaction
+                   WHEN "Retrait :"
+                       COMPUTE ws-attendu =
+                           rc-solde-courant(rc-i) - montant_transaction
+                   WHEN "Virement :"
+                       COMPUTE ws-attendu =
+                           rc-solde-courant(rc-i) - montant_transaction
+                   WHEN "Interet :"
+                       COMPUTE ws-attendu =
+                           rc-solde-courant(rc-i) + montant_transaction
+                   WHEN "Frais :"
+                       COMPUTE ws-attendu =
+                           rc-solde-courant(rc-i) - montant_transaction
+                   WHEN OTHER
+      *>    Correction (le sens credit/debit n'est pas conserve dans
+      *>    historique), Connexion et Deconnexion (aucun mouvement de
+      *>    solde) : rien a recalculer, le solde apres sert lui-meme
+      *>    de reference.
+                       MOVE hist-solde-apres TO ws-attendu
+               END-EVALUATE
+               IF ws-attendu NOT = hist-solde-apres THEN
+                   ADD 1 TO rc-anomalies(rc-i)
+                   DISPLAY "/!\ Anomalie compte ", hist-compte,
+                               " sequence ", transaction-sequence,
+                               " : attendu ", ws-attendu,
+                               " trouve ", hist-solde-apres
+               END-IF
+               MOVE hist-solde-apres TO rc-solde-courant(rc-i)
+           END-IF.
+
+       RECHERCHER-COMPTE.
+           MOVE 'N' TO rc-trouve
+           PERFORM VARYING rc-i FROM 1 BY 1 UNTIL rc-i > rc-nombre
+               IF rc-compte(rc-i) = hist-compte THEN
+                   MOVE 'O' TO rc-trouve
+               END-IF
+           END-PERFORM.
+
+       CREER-COMPTE.
+           ADD 1 TO rc-nombre
+           MOVE rc-nombre TO rc-i
+           MOVE hist-compte TO rc-compte(rc-i)
+           MOVE hist-solde-apres TO rc-solde-courant(rc-i)
+           MOVE ZERO TO rc-anomalies(rc-i).
+
+       COMPARER-AU-DERNIER-SOLDE.
+      *>    Le fichier des soldes n'est pas encore tenu par compte, on
+      *>    ne peut donc le comparer qu'au seul compte suivi en ligne.
+           MOVE 'N' TO fin_le_solde
+           OPEN INPUT le_solde
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_le_solde = 'Y'
+                   READ le_solde
+                       AT END
+                           MOVE 'Y' TO fin_le_solde
+                       NOT AT END
+                           MOVE montant_solde TO ws-dernier-solde-connu
+                   END-READ
+               END-PERFORM
+               CLOSE le_solde
+           END-IF.
+
+       AFFICHER-RESULTATS.
+           DISPLAY "Rapprochement solde / historique"
+           PERFORM VARYING rc-i FROM 1 BY 1 UNTIL rc-i > rc-nombre
+               DISPLAY "Compte ", rc-compte(rc-i),
+                           " solde recalcule ", rc-solde-courant(rc-i),
+                           " anomalies ", rc-anomalies(rc-i)
+               IF rc-solde-courant(rc-i) NOT = ws-dernier-solde-connu
+               THEN
+                   DISPLAY "/!\ Compte ", rc-compte(rc-i),
+                               " : solde recalcule different du",
+                               " dernier instantane le_solde (",
+                               ws-dernier-solde-connu, ")"
+               END-IF
+           END-PERFORM.
