@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. interet_nuit.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT comptes ASSIGN TO 'comptes'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS compte-numero
+           FILE STATUS IS ws-file-status.
+           SELECT le_solde ASSIGN TO 'le_solde'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD comptes.
+           COPY cpcompte.
+       FD le_solde.
+           COPY cpsolde.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status PIC XX.
+       01  fin_comptes PIC X VALUE 'N'.
+       01  ws-taux-interet PIC 9V9999 VALUE ZERO.
+       01  ws-interet-calcule PIC 9(7)V99 COMP VALUE ZERO.
+       01  ws-solde-compte USAGE COMP-1 VALUE ZERO.
+       01  ws-nombre-comptes-credites PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Traitement des interets de fin de journee"
+           DISPLAY "Taux d'interet de la periode (ex: 0.0005) :"
+           ACCEPT ws-taux-interet
+
+           PERFORM POSTER-INTERETS-COMPTES
+
+           DISPLAY "Comptes credites : ",
+                       ws-nombre-comptes-credites
+           DISPLAY "Traitement des interets termine.".
+           GOBACK.
+
+       POSTER-INTERETS-COMPTES.
+      *>    Parcourt tous les comptes actifs du fichier maitre et
+      *>    credite chacun des interets de la periode, le meme
+      *>    principe que CALCULER-ACTIVITE-MENSUELLE mais en lecture
+      *>    sequentielle plutot que par cle, puisqu'il s'agit ici de
+      *>    traiter chaque compte plutot que d'en retrouver un seul.
+           MOVE 'N' TO fin_comptes
+           OPEN I-O comptes
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_comptes = 'Y'
+                   READ comptes NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO fin_comptes
+                       NOT AT END
+                           IF compte-actif THEN
+                               PERFORM POSTER-INTERET-COMPTE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE comptes
+           ELSE
+               DISPLAY "/!\ Fichier comptes introuvable"
+           END-IF.
+
+       POSTER-INTERET-COMPTE.
+           COMPUTE ws-interet-calcule ROUNDED =
+                   compte-solde * ws-taux-interet
+           IF ws-interet-calcule > ZERO THEN
+               COMPUTE compte-solde = compte-solde + ws-interet-calcule
+               REWRITE compte-record
+               MOVE compte-solde TO ws-solde-compte
+               PERFORM ENREGISTRER-SOLDE-INTERET
+               CALL 'transaction' USING "I", compte-numero,
+                   ws-interet-calcule, ws-solde-compte, SPACES,
+                   "Interet de fin de journee"
+               ADD 1 TO ws-nombre-comptes-credites
+           END-IF.
+
+       ENREGISTRER-SOLDE-INTERET.
+      *>    Consigne egalement l'instantane dans le_solde, au meme
+      *>    format que NOUVEAU_SOLDE dans banque.cob, meme si ce
+      *>    fichier ne distingue pas les comptes entre eux (meme
+      *>    limitation que pour l'archivage mensuel).
+           MOVE FUNCTION CURRENT-DATE(1:8) TO solde-date
+           MOVE FUNCTION CURRENT-DATE(9:6) TO solde-heure
+           OPEN EXTEND le_solde
+           MOVE ws-solde-compte TO montant_solde
+           MOVE SPACES TO espace_solde
+           MOVE "Solde : " TO label_solde
+           WRITE soldes_file
+           END-WRITE
+           CLOSE le_solde.
