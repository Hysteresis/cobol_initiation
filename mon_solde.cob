@@ -1,42 +1,63 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. mon_solde.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
-       
+
        FILE-CONTROL.
 
        DATA DIVISION.
        FILE SECTION.
-      
-       WORKING-STORAGE SECTION.      
-       77  etoiles PIC X(50) VALUE 
+
+       WORKING-STORAGE SECTION.
+       77  etoiles PIC X(50) VALUE
            "****************************".
-       77  les_plus PIC X(50) VALUE 
+       77  les_plus PIC X(50) VALUE
            "+++++++++++++++++++++++++++++++".
        77  saut_ligne PIC X(3) VALUE " ".
        77  tiret_menu PIC X(20) VALUE "-------------- ".
        77  espace PIC X(20) VALUE "  ".
+       01  ws-date-attestation PIC 9(8).
+       01  ws-heure-attestation PIC 9(6).
 
        LINKAGE SECTION.
        01  ls_operation PIC X.
-       01  ls_MONTANT_DEPOT PIC 9(4)V99 COMP.
+       01  ls_compte PIC 9(6).
        01  ls_solde USAGE COMP-1.
-       
-       PROCEDURE DIVISION USING ls_operation, ls_solde.
+
+       PROCEDURE DIVISION USING ls_operation, ls_compte, ls_solde.
+      *>    Service partage par banque, depot et retrait pour tout
+      *>    affichage de solde, afin que chaque programme n'ait plus a
+      *>    dupliquer son propre texte d'affichage ; "A" produit en
+      *>    plus une attestation imprimable a la demande du client.
            EVALUATE ls_operation
            WHEN "S" PERFORM MON_SOLDE
+           WHEN "A" PERFORM IMPRIMER-ATTESTATION-SOLDE
            END-EVALUATE.
-       
-           STOP RUN.
-             
+
+           GOBACK.
+
        MON_SOLDE.
            DISPLAY saut_ligne.
            DISPLAY etoiles.
-           DISPLAY "     Mon solde : ",ls_solde, " â‚¬ ".
+           DISPLAY "     Mon solde : ",ls_solde, " € ".
            DISPLAY etoiles.
            DISPLAY saut_ligne.
-          
+
+       IMPRIMER-ATTESTATION-SOLDE.
+      *>    Page de confirmation imprimable, a la difference du simple
+      *>    affichage ecran de MON_SOLDE : destinee a etre remise au
+      *>    client plutot que simplement consultee au guichet.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-date-attestation
+           MOVE FUNCTION CURRENT-DATE(9:6) TO ws-heure-attestation
+           DISPLAY les_plus.
+           DISPLAY "        ATTESTATION DE SOLDE"
+           DISPLAY les_plus.
+           DISPLAY "Compte : ", ls_compte
+           DISPLAY "Date : ", ws-date-attestation,
+                       "   Heure : ", ws-heure-attestation
+           DISPLAY "Solde certifie : ", ls_solde, " € "
+           DISPLAY les_plus.
+
            EXIT PROGRAM.
        END PROGRAM mon_solde.
-      
\ No newline at end of file
