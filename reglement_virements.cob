@@ -0,0 +1,49 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. reglement_virements.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT virements_externes ASSIGN TO 'virements_externes'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD virements_externes.
+           COPY cpvirext.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status PIC XX.
+       01  fin_virements PIC X VALUE 'N'.
+       01  ws-date-du-jour PIC 9(8).
+       01  ws-nombre-regles PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-date-du-jour
+           OPEN I-O virements_externes
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_virements = 'Y'
+                   READ virements_externes
+                       AT END
+                           MOVE 'Y' TO fin_virements
+                       NOT AT END
+                           PERFORM REGLER-VIREMENT-SI-EN-ATTENTE
+                   END-READ
+               END-PERFORM
+               CLOSE virements_externes
+           END-IF.
+           DISPLAY "Virements reglés : ", ws-nombre-regles.
+           STOP RUN.
+
+       REGLER-VIREMENT-SI-EN-ATTENTE.
+      *>    Marque regle tout virement encore en attente de
+      *>    compensation interbancaire ; REWRITE remplace le dernier
+      *>    enregistrement lu sans toucher aux autres lignes du fichier.
+           IF ve-en-attente THEN
+               SET ve-regle TO TRUE
+               MOVE ws-date-du-jour TO ve-date-reglement
+               REWRITE virement-externe
+               ADD 1 TO ws-nombre-regles
+           END-IF.
