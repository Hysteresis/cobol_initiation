@@ -0,0 +1,138 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. archive_mensuel.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT historique ASSIGN TO 'historique'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT historique_temp ASSIGN TO 'historique_temp'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT historique_archive ASSIGN TO ws-nom-archive-historique
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT le_solde ASSIGN TO 'le_solde'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT le_solde_temp ASSIGN TO 'le_solde_temp'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT le_solde_archive ASSIGN TO ws-nom-archive-solde
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD historique.
+           COPY cphist.
+       FD historique_temp.
+           COPY cphist REPLACING transactions BY transactions_temp.
+       FD historique_archive.
+           COPY cphist REPLACING transactions BY transactions_archive.
+       FD le_solde.
+           COPY cpsolde.
+       FD le_solde_temp.
+           COPY cpsolde REPLACING soldes_file BY soldes_file_temp.
+       FD le_solde_archive.
+           COPY cpsolde REPLACING soldes_file BY soldes_file_archive.
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status PIC XX.
+       01  fin_historique PIC X VALUE 'N'.
+       01  fin_le_solde PIC X VALUE 'N'.
+       01  ws-mois-limite PIC X(6).
+       01  ws-nom-archive-historique PIC X(30).
+       01  ws-nom-archive-solde PIC X(30).
+       01  ws-nombre-archives-historique PIC 9(5) VALUE ZERO.
+       01  ws-nombre-conserves-historique PIC 9(5) VALUE ZERO.
+       01  ws-nombre-archives-solde PIC 9(5) VALUE ZERO.
+       01  ws-nombre-conserves-solde PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+           DISPLAY "Archivage mensuel de le_solde / historique"
+           DISPLAY "Archiver les mouvements jusqu'a quel mois",
+                       " (AAAAMM) ?"
+           ACCEPT ws-mois-limite
+
+           STRING "historique_archive_" DELIMITED BY SIZE
+                   ws-mois-limite DELIMITED BY SIZE
+               INTO ws-nom-archive-historique
+           STRING "le_solde_archive_" DELIMITED BY SIZE
+                   ws-mois-limite DELIMITED BY SIZE
+               INTO ws-nom-archive-solde
+
+           PERFORM ARCHIVER-HISTORIQUE
+           PERFORM ARCHIVER-LE-SOLDE
+
+           DISPLAY "Historique : ", ws-nombre-archives-historique,
+                       " ligne(s) archivee(s), ",
+                       ws-nombre-conserves-historique, " conservee(s)"
+           DISPLAY "Le solde : ", ws-nombre-archives-solde,
+                       " ligne(s) archivee(s), ",
+                       ws-nombre-conserves-solde, " conservee(s)".
+           GOBACK.
+
+       ARCHIVER-HISTORIQUE.
+      *>    Separe l'historique en deux : les mouvements du mois
+      *>    limite ou anterieurs partent dans le fichier d'archive
+      *>    du mois, les plus recents restent dans un fichier
+      *>    provisoire qui devient ensuite le nouveau fichier actif.
+           MOVE 'N' TO fin_historique
+           OPEN INPUT historique
+           OPEN OUTPUT historique_archive
+           OPEN OUTPUT historique_temp
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_historique = 'Y'
+                   READ historique
+                       AT END
+                           MOVE 'Y' TO fin_historique
+                       NOT AT END
+                           PERFORM BASCULER-UNE-TRANSACTION
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE historique, historique_archive, historique_temp.
+           CALL "CBL_DELETE_FILE" USING "historique"
+           CALL "CBL_RENAME_FILE" USING "historique_temp", "historique".
+
+       BASCULER-UNE-TRANSACTION.
+           IF hist-date IN transactions(1:6) <= ws-mois-limite THEN
+               WRITE transactions_archive FROM transactions
+               ADD 1 TO ws-nombre-archives-historique
+           ELSE
+               WRITE transactions_temp FROM transactions
+               ADD 1 TO ws-nombre-conserves-historique
+           END-IF.
+
+       ARCHIVER-LE-SOLDE.
+      *>    Meme principe que ARCHIVER-HISTORIQUE, applique aux
+      *>    instantanes de solde plutot qu'aux transactions.
+           MOVE 'N' TO fin_le_solde
+           OPEN INPUT le_solde
+           OPEN OUTPUT le_solde_archive
+           OPEN OUTPUT le_solde_temp
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_le_solde = 'Y'
+                   READ le_solde
+                       AT END
+                           MOVE 'Y' TO fin_le_solde
+                       NOT AT END
+                           PERFORM BASCULER-UN-SOLDE
+                   END-READ
+               END-PERFORM
+           END-IF.
+           CLOSE le_solde, le_solde_archive, le_solde_temp.
+           CALL "CBL_DELETE_FILE" USING "le_solde"
+           CALL "CBL_RENAME_FILE" USING "le_solde_temp", "le_solde".
+
+       BASCULER-UN-SOLDE.
+           IF solde-date IN soldes_file(1:6) <= ws-mois-limite THEN
+               WRITE soldes_file_archive FROM soldes_file
+               ADD 1 TO ws-nombre-archives-solde
+           ELSE
+               WRITE soldes_file_temp FROM soldes_file
+               ADD 1 TO ws-nombre-conserves-solde
+           END-IF.
