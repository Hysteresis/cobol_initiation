@@ -1,27 +1,287 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CalculPerimetre.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT prix_materiaux ASSIGN TO 'prix_materiaux'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT travaux_jardin ASSIGN TO 'travaux_jardin'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD prix_materiaux.
+           COPY cpprixmat.
+
+       FD travaux_jardin.
+           COPY cptravaux.
+
        WORKING-STORAGE SECTION.
+       01  ws-nom-client PIC X(30).
+       01  ws-choix-demarrage PIC X(1).
+       01  fin_travaux_jardin PIC X VALUE 'N'.
+       01  forme PIC 9(1) VALUE 1.
        01  longueur PIC 9(4)V99.
        01  largeur PIC 9(4)V99.
+       01  encoche-longueur PIC 9(4)V99.
+       01  encoche-largeur PIC 9(4)V99.
+       01  rayon PIC 9(4)V99.
        01  perimetre PIC 9(8)V99.
+       01  aire PIC 9(8)V99.
        01  chaine PIC X(10).
+       01  ws-file-status PIC XX.
+       01  fin_prix_materiaux PIC X VALUE 'N'.
+       01  ws-type-cloture PIC X(20).
+       01  ws-prix-metre PIC 9(4)V99 VALUE 15.00.
+       01  ws-prix-trouve PIC X VALUE 'N'.
+       01  cout-cloture PIC 9(9)V99.
+       01  ws-date-du-jour PIC 9(8).
+       01  ws-nombre-devis-du-jour PIC 9(3) VALUE ZERO.
+       01  ws-nombre-materiaux-compares PIC 9(3) VALUE ZERO.
+       01  ws-cout-comparatif PIC 9(9)V99.
        PROCEDURE DIVISION.
-           PERFORM SAISIR-VALEURS.
-           PERFORM CALCULER-PERIMETRE.
-           DISPLAY "Le perimetre du jardin est ",perimetre, " m".
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-date-du-jour
+           DISPLAY "Consulter les devis d'un client (C), voir la file",
+                       " de travail du jour (F), comparer les",
+                       " materiaux de cloture (M), ou saisir un",
+                       " nouveau devis (N) ?"
+           ACCEPT ws-choix-demarrage
+           EVALUATE ws-choix-demarrage
+               WHEN "C" WHEN "c"
+                   PERFORM CONSULTER-DEVIS-CLIENT
+               WHEN "F" WHEN "f"
+                   PERFORM AFFICHER-FILE-TRAVAUX-DU-JOUR
+               WHEN "M" WHEN "m"
+                   PERFORM COMPARER-MATERIAUX-CLOTURE
+               WHEN OTHER
+                   PERFORM SAISIR-CLIENT
+                   PERFORM CHOISIR-FORME
+                   PERFORM SAISIR-VALEURS
+                   PERFORM CALCULER-PERIMETRE
+                   PERFORM CALCULER-AIRE
+                   DISPLAY "Le perimetre du jardin est ",perimetre, " m"
+                   DISPLAY "La surface du jardin est ",aire, " m2"
+                   PERFORM CALCULER-DEVIS-CLOTURE
+                   PERFORM ENREGISTRER-DEVIS
+           END-EVALUATE.
                STOP RUN.
-           
-       CALCULER-PERIMETRE.
-           ADD longueur TO largeur.
-           MOVE largeur TO perimetre.
-           MULTIPLY 2 BY perimetre.
-           
+
+       SAISIR-CLIENT.
+           DISPLAY "Saisir le nom du client :"
+           ACCEPT ws-nom-client.
+
+       CONSULTER-DEVIS-CLIENT.
+      *>    Relit travaux_jardin pour reimprimer les devis deja
+      *>    etablis pour un client qui rappelle.
+           DISPLAY "Saisir le nom du client a consulter :"
+           ACCEPT ws-nom-client
+           MOVE 'N' TO fin_travaux_jardin
+           OPEN INPUT travaux_jardin
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_travaux_jardin = 'Y'
+                   READ travaux_jardin
+                       AT END
+                           MOVE 'Y' TO fin_travaux_jardin
+                       NOT AT END
+                           IF trav-client = ws-nom-client THEN
+                               PERFORM AFFICHER-DEVIS-ARCHIVE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE travaux_jardin
+           ELSE
+               DISPLAY "/!\ Aucun devis enregistre"
+           END-IF.
+
+       AFFICHER-DEVIS-ARCHIVE.
+           DISPLAY "------------------------------------------"
+           DISPLAY "Client : ", trav-client
+           DISPLAY "Perimetre : ", trav-perimetre, " m"
+           DISPLAY "Surface : ", trav-aire, " m2"
+           DISPLAY "Cloture : ", trav-type-cloture
+           DISPLAY "Cout cloture : ", trav-cout-cloture, " €"
+           DISPLAY "------------------------------------------".
+
+       CHOISIR-FORME.
+           DISPLAY "Forme du jardin :"
+           DISPLAY "  1 - Rectangle"
+           DISPLAY "  2 - En L"
+           DISPLAY "  3 - Circulaire"
+           ACCEPT forme.
+
        SAISIR-VALEURS.
+           EVALUATE forme
+               WHEN 2
+                   PERFORM SAISIR-VALEURS-RECTANGLE
+                   PERFORM SAISIR-VALEURS-ENCOCHE
+               WHEN 3
+                   PERFORM SAISIR-VALEURS-CERCLE
+               WHEN OTHER
+                   PERFORM SAISIR-VALEURS-RECTANGLE
+           END-EVALUATE.
+
+       SAISIR-VALEURS-RECTANGLE.
            DISPLAY "Saisir longueur :".
            ACCEPT longueur.
            DISPLAY "Saisir largeur :".
            ACCEPT largeur.
-           
-       
\ No newline at end of file
+
+       SAISIR-VALEURS-ENCOCHE.
+      *>    La partie retiree au coin du rectangle pour former le L.
+           DISPLAY "Saisir longueur de l'encoche :".
+           ACCEPT encoche-longueur.
+           DISPLAY "Saisir largeur de l'encoche :".
+           ACCEPT encoche-largeur.
+
+       SAISIR-VALEURS-CERCLE.
+           DISPLAY "Saisir rayon :".
+           ACCEPT rayon.
+
+       CALCULER-PERIMETRE.
+           EVALUATE forme
+               WHEN 2
+      *>            Le perimetre d'un L decoupe au coin d'un rectangle
+      *>            est le meme que celui du rectangle d'origine : les
+      *>            deux cotes de l'encoche remplacent une longueur
+      *>            egale sur les cotes exterieurs.
+                   COMPUTE perimetre = 2 * (longueur + largeur)
+               WHEN 3
+                   COMPUTE perimetre = 2 * FUNCTION PI * rayon
+               WHEN OTHER
+                   COMPUTE perimetre = 2 * (longueur + largeur)
+           END-EVALUATE.
+
+       CALCULER-AIRE.
+           EVALUATE forme
+               WHEN 2
+                   COMPUTE aire = (longueur * largeur) -
+                           (encoche-longueur * encoche-largeur)
+               WHEN 3
+                   COMPUTE aire = FUNCTION PI * rayon * rayon
+               WHEN OTHER
+                   COMPUTE aire = longueur * largeur
+           END-EVALUATE.
+
+       CALCULER-DEVIS-CLOTURE.
+      *>    Transforme le perimetre en devis chiffre, a partir d'un
+      *>    prix au metre lu dans le fichier prix_materiaux (a defaut,
+      *>    un tarif par defaut est applique).
+           DISPLAY "Saisir le type de cloture souhaite :"
+           ACCEPT ws-type-cloture
+           PERFORM CHERCHER-PRIX-MATERIAU
+           COMPUTE cout-cloture = perimetre * ws-prix-metre
+           DISPLAY "------------------------------------------"
+           DISPLAY "Devis cloture (", ws-type-cloture, ")"
+           DISPLAY "Prix au metre : ", ws-prix-metre, " €/m"
+           DISPLAY "Perimetre a clore : ", perimetre, " m"
+           DISPLAY "Cout total estime : ", cout-cloture, " €"
+           DISPLAY "------------------------------------------".
+
+       CHERCHER-PRIX-MATERIAU.
+           MOVE 'N' TO ws-prix-trouve
+           MOVE 'N' TO fin_prix_materiaux
+           OPEN INPUT prix_materiaux
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_prix_materiaux = 'Y'
+                   READ prix_materiaux
+                       AT END
+                           MOVE 'Y' TO fin_prix_materiaux
+                       NOT AT END
+                           IF prixmat-type = ws-type-cloture THEN
+                               MOVE prixmat-prix-metre
+                                   TO ws-prix-metre
+                               MOVE 'O' TO ws-prix-trouve
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE prix_materiaux
+           END-IF
+           IF ws-prix-trouve = 'N' THEN
+               DISPLAY "/!\ Type de cloture non trouve, tarif",
+                           " par defaut applique"
+           END-IF.
+
+       ENREGISTRER-DEVIS.
+      *>    Archive chaque devis dans travaux_jardin pour pouvoir le
+      *>    retrouver et le reimprimer si le client rappelle, et pour
+      *>    alimenter la file de travail du jour consultee le matin.
+           OPEN EXTEND travaux_jardin
+           MOVE ws-nom-client TO trav-client
+           MOVE forme TO trav-forme
+           MOVE perimetre TO trav-perimetre
+           MOVE aire TO trav-aire
+           MOVE ws-type-cloture TO trav-type-cloture
+           MOVE cout-cloture TO trav-cout-cloture
+           MOVE ws-date-du-jour TO trav-date
+           MOVE longueur TO trav-longueur
+           MOVE largeur TO trav-largeur
+           MOVE rayon TO trav-rayon
+           WRITE ligne-travaux
+           END-WRITE
+           CLOSE travaux_jardin.
+
+       AFFICHER-FILE-TRAVAUX-DU-JOUR.
+      *>    Reimprime, dans l'ordre ou ils ont ete pris, tous les devis
+      *>    enregistres aujourd'hui, pour que l'equipe retrouve sa file
+      *>    de travail du matin sans avoir a rappeler chaque client.
+           MOVE 'N' TO fin_travaux_jardin
+           MOVE ZERO TO ws-nombre-devis-du-jour
+           OPEN INPUT travaux_jardin
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_travaux_jardin = 'Y'
+                   READ travaux_jardin
+                       AT END
+                           MOVE 'Y' TO fin_travaux_jardin
+                       NOT AT END
+                           IF trav-date = ws-date-du-jour THEN
+                               PERFORM AFFICHER-DEVIS-ARCHIVE
+                               ADD 1 TO ws-nombre-devis-du-jour
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE travaux_jardin
+           ELSE
+               DISPLAY "/!\ Aucun devis enregistre"
+           END-IF
+           DISPLAY "Devis du jour : ", ws-nombre-devis-du-jour.
+
+       COMPARER-MATERIAUX-CLOTURE.
+      *>    Chiffre la meme cloture pour tous les materiaux tarifes
+      *>    dans prix_materiaux a la fois, plutot que de relancer le
+      *>    calcul une fois par materiau, pour que le client compare
+      *>    les options d'un seul coup d'oeil.
+           PERFORM CHOISIR-FORME
+           PERFORM SAISIR-VALEURS
+           PERFORM CALCULER-PERIMETRE
+           PERFORM CALCULER-AIRE
+           DISPLAY "Le perimetre du jardin est ", perimetre, " m"
+           DISPLAY "------------------------------------------"
+           DISPLAY "   Comparatif des materiaux de cloture"
+           DISPLAY "------------------------------------------"
+           MOVE 'N' TO fin_prix_materiaux
+           MOVE ZERO TO ws-nombre-materiaux-compares
+           OPEN INPUT prix_materiaux
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_prix_materiaux = 'Y'
+                   READ prix_materiaux
+                       AT END
+                           MOVE 'Y' TO fin_prix_materiaux
+                       NOT AT END
+                           PERFORM AFFICHER-LIGNE-COMPARATIF
+                           ADD 1 TO ws-nombre-materiaux-compares
+                   END-READ
+               END-PERFORM
+               CLOSE prix_materiaux
+           END-IF
+           IF ws-nombre-materiaux-compares = ZERO THEN
+               DISPLAY "/!\ Aucun materiau tarife dans prix_materiaux"
+           END-IF
+           DISPLAY "------------------------------------------".
+
+       AFFICHER-LIGNE-COMPARATIF.
+           COMPUTE ws-cout-comparatif =
+               perimetre * prixmat-prix-metre
+           DISPLAY prixmat-type, " : ", prixmat-prix-metre, " €/m x ",
+                       perimetre, " m = ", ws-cout-comparatif, " €".
