@@ -1,29 +1,108 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. tableau.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT catalogue_livres ASSIGN TO 'catalogue_livres'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT livraison_fournisseur
+           ASSIGN TO 'livraison_fournisseur'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status-livraison.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD catalogue_livres.
+           COPY cplivre.
+       FD livraison_fournisseur.
+           COPY cplivre
+               REPLACING ==ligne-catalogue== BY ==ligne-livraison==
+                         ==cat-titre== BY ==liv-titre==
+                         ==cat-auteur== BY ==liv-auteur==
+                         ==cat-annee-publication==
+                             BY ==liv-annee-publication==
+                         ==cat-nombre-copies== BY ==liv-nombre-copies==
+                         ==cat-isbn== BY ==liv-isbn==.
+
        WORKING-STORAGE SECTION.
        01  livres.
-           05 livre OCCURS 50 TIMES INDEXED BY i.
+           05 livre OCCURS 500 TIMES INDEXED BY i.
                10 titre PIC X(30).
                10 auteur PIC X(30).
                10 annee-publication PIC 9(4).
                10 nombre-copies PIC 9(2).
-       01 nb-livres PIC 9(2) VALUE 1.
-       01 index-livres PIC 9(2).
-       01 max_livres PIC 9(1) VALUE 5.
+               10 isbn PIC X(13).
+       01 nb-livres PIC 9(3) VALUE 1.
+       01 index-livres PIC 9(3).
+       01 max_livres PIC 9(3) VALUE 500.
        01 display_index PIC Z(3).
+       01 ws-file-status PIC XX.
+       01 ws-file-status-livraison PIC XX.
+       01 fin_catalogue PIC X VALUE 'N'.
+       01 fin_livraison PIC X VALUE 'N'.
+       01 ws-mode-livraison PIC X VALUE 'N'.
+       01 nb-livres-catalogues PIC 9(3) VALUE ZERO.
+       01 ws-total-livres PIC 9(3) VALUE ZERO.
+       01 ws-indice-depart PIC 9(3) VALUE ZERO.
+       01 taille-page PIC 9(2) VALUE 5.
+       01 ws-continuer-affichage PIC X VALUE 'O'.
+       01 ws-reponse-page PIC X(1).
+       01 ws-champ-valide PIC X VALUE 'N'.
+       01 annee-min PIC 9(4) VALUE 1450.
+       01 annee-max PIC 9(4) VALUE 2099.
+       01 ws-filtre-auteur PIC X(30) VALUE SPACES.
+       01 ws-filtre-annee-min PIC 9(4) VALUE ZERO.
+       01 ws-filtre-annee-max PIC 9(4) VALUE 9999.
+       01 ws-livre-correspond PIC X VALUE 'O'.
+       01 ws-nb-affiches PIC 9(3) VALUE ZERO.
+       01 ws-reponse-filtre PIC X(1).
 
        PROCEDURE DIVISION.
 
-           PERFORM NB_LIVRES.
-           PERFORM SAISIR-LIVRES.
+           PERFORM CHARGER-CATALOGUE.
+           PERFORM DEMANDER-MODE-SAISIE.
+           IF ws-mode-livraison = 'O' THEN
+               PERFORM CHARGER-LIVRAISON-FOURNISSEUR
+           ELSE
+               PERFORM NB_LIVRES
+               PERFORM SAISIR-LIVRES
+           END-IF.
+           PERFORM DEMANDER-FILTRE-RECHERCHE.
            PERFORM AFFICHER-LIVRES.
+           PERFORM SAUVEGARDER-CATALOGUE.
 
            STOP RUN.
 
+       CHARGER-CATALOGUE.
+      *>    Relit le catalogue existant pour que les livres deja
+      *>    saisis ne soient pas perdus au prochain lancement.
+           MOVE 'N' TO fin_catalogue
+           OPEN INPUT catalogue_livres
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_catalogue = 'Y'
+                   READ catalogue_livres
+                       AT END
+                           MOVE 'Y' TO fin_catalogue
+                       NOT AT END
+                           ADD 1 TO nb-livres-catalogues
+                           MOVE cat-titre
+                               TO titre(nb-livres-catalogues)
+                           MOVE cat-auteur
+                               TO auteur(nb-livres-catalogues)
+                           MOVE cat-annee-publication TO
+                               annee-publication(nb-livres-catalogues)
+                           MOVE cat-nombre-copies
+                               TO nombre-copies(nb-livres-catalogues)
+                           MOVE cat-isbn
+                               TO isbn(nb-livres-catalogues)
+                   END-READ
+               END-PERFORM
+               CLOSE catalogue_livres
+           END-IF.
+
        NB_LIVRES.
-           DISPLAY "Combien de livres à saisir : (maximum : 5)".
+           DISPLAY "Combien de livres à saisir : (maximum : 500)".
            ACCEPT nb-livres.
            IF nb-livres > max_livres THEN              
                MOVE MAX_LIVRES TO NB-LIVRES
@@ -32,31 +111,172 @@
                DISPLAY "nb livres = ", NB-LIVRES
            END-IF.
 
+       DEMANDER-MODE-SAISIE.
+           DISPLAY "Charger une livraison fournisseur en bloc ? (O/N)"
+           ACCEPT ws-mode-livraison.
+
+       CHARGER-LIVRAISON-FOURNISSEUR.
+      *>    Remplace la saisie livre par livre par une lecture en bloc
+      *>    du fichier de livraison (isbn/titre/auteur/annee/quantite
+      *>    par ligne), pour une reception de plusieurs dizaines de
+      *>    titres a la fois plutot qu'un ACCEPT par titre.
+           MOVE 'N' TO fin_livraison
+           OPEN INPUT livraison_fournisseur
+           IF ws-file-status-livraison = '00' THEN
+               PERFORM UNTIL fin_livraison = 'Y'
+                   READ livraison_fournisseur
+                       AT END
+                           MOVE 'Y' TO fin_livraison
+                       NOT AT END
+                           PERFORM RANGER-LIGNE-LIVRAISON
+                   END-READ
+               END-PERFORM
+               CLOSE livraison_fournisseur
+               MOVE nb-livres-catalogues TO ws-total-livres
+           ELSE
+               DISPLAY "/!\ Fichier livraison_fournisseur introuvable"
+           END-IF.
+
+       RANGER-LIGNE-LIVRAISON.
+           ADD 1 TO nb-livres-catalogues
+           MOVE liv-isbn TO isbn(nb-livres-catalogues)
+           MOVE liv-titre TO titre(nb-livres-catalogues)
+           MOVE liv-auteur TO auteur(nb-livres-catalogues)
+           MOVE liv-annee-publication
+               TO annee-publication(nb-livres-catalogues)
+           MOVE liv-nombre-copies
+               TO nombre-copies(nb-livres-catalogues).
+
        SAISIR-LIVRES.
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > nb-livres
+           COMPUTE ws-indice-depart = nb-livres-catalogues + 1
+           COMPUTE ws-total-livres = nb-livres-catalogues + nb-livres
+           PERFORM VARYING i FROM ws-indice-depart BY 1
+                   UNTIL i > ws-total-livres
                MOVE i to DISPLAY_INDEX
                DISPLAY "Livre numéro " DISPLAY_INDEX
                PERFORM SAISIR-LIVRE
            END-PERFORM.
 
        SAISIR-LIVRE.
-           DISPLAY "Saisir titre :".
-           ACCEPT titre(i)
-           DISPLAY "Saisir auteur :".
-           ACCEPT auteur(i)
-           DISPLAY "Saisir annee-publication :".
-           ACCEPT annee-publication(i)
-           DISPLAY "Saisir nombre-copies :".
-           ACCEPT nombre-copies(i).
+      *>    Re-demande chaque champ tant qu'il ne passe pas sa
+      *>    validation, plutot que d'accepter n'importe quelle saisie.
+           MOVE 'N' TO ws-champ-valide
+           PERFORM UNTIL ws-champ-valide = 'O'
+               DISPLAY "Saisir titre :"
+               ACCEPT titre(i)
+               IF titre(i) = SPACES THEN
+                   DISPLAY "/!\ Le titre ne peut pas etre vide"
+               ELSE
+                   MOVE 'O' TO ws-champ-valide
+               END-IF
+           END-PERFORM
 
-       AFFICHER-LIVRES.
-           PERFORM VARYING i FROM 1 BY 1 UNTIL i > nb-livres
-                DISPLAY "---------------------------------------------"
-                DISPLAY "Livre **", i, "**"
-                DISPLAY "titre : ", titre(i)
-                DISPLAY "auteur : ", auteur(i)
-                DISPLAY "annee-publication : ", annee-publication(i)
-                DISPLAY "nombre-copies : ", nombre-copies(i)
-                DISPLAY " "
-                DISPLAY "---------------------------------------------"
+           MOVE 'N' TO ws-champ-valide
+           PERFORM UNTIL ws-champ-valide = 'O'
+               DISPLAY "Saisir auteur :"
+               ACCEPT auteur(i)
+               IF auteur(i) = SPACES THEN
+                   DISPLAY "/!\ L'auteur ne peut pas etre vide"
+               ELSE
+                   MOVE 'O' TO ws-champ-valide
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO ws-champ-valide
+           PERFORM UNTIL ws-champ-valide = 'O'
+               DISPLAY "Saisir annee-publication :"
+               ACCEPT annee-publication(i)
+               IF annee-publication(i) < annee-min
+                       OR annee-publication(i) > annee-max THEN
+                   DISPLAY "/!\ Annee de publication invalide"
+               ELSE
+                   MOVE 'O' TO ws-champ-valide
+               END-IF
+           END-PERFORM
+
+           MOVE 'N' TO ws-champ-valide
+           PERFORM UNTIL ws-champ-valide = 'O'
+               DISPLAY "Saisir nombre-copies :"
+               ACCEPT nombre-copies(i)
+               IF nombre-copies(i) = ZERO THEN
+                   DISPLAY "/!\ Le nombre de copies doit etre",
+                           " superieur a zero"
+               ELSE
+                   MOVE 'O' TO ws-champ-valide
+               END-IF
            END-PERFORM.
+
+       DEMANDER-FILTRE-RECHERCHE.
+           DISPLAY "Filtrer l'affichage par auteur/annee ? (O/N)"
+           ACCEPT ws-reponse-filtre
+           IF ws-reponse-filtre = "O" OR ws-reponse-filtre = "o" THEN
+               DISPLAY "Filtrer par auteur (vide = tous) :"
+               ACCEPT ws-filtre-auteur
+               DISPLAY "Annee minimum (0000 = aucune) :"
+               ACCEPT ws-filtre-annee-min
+               DISPLAY "Annee maximum (9999 = aucune) :"
+               ACCEPT ws-filtre-annee-max
+           END-IF.
+
+       LIVRE-CORRESPOND-AU-FILTRE.
+           MOVE 'O' TO ws-livre-correspond
+           IF ws-filtre-auteur NOT = SPACES
+                   AND auteur(i) NOT = ws-filtre-auteur THEN
+               MOVE 'N' TO ws-livre-correspond
+           END-IF
+           IF annee-publication(i) < ws-filtre-annee-min
+                   OR annee-publication(i) > ws-filtre-annee-max THEN
+               MOVE 'N' TO ws-livre-correspond
+           END-IF.
+
+       AFFICHER-LIVRES.
+      *>    Affiche le catalogue page par page plutot que d'un bloc,
+      *>    le nombre de livres pouvant desormais etre important, et
+      *>    ne retient que les livres correspondant au filtre en
+      *>    cours (auteur/annee), s'il y en a un.
+           MOVE 'O' TO ws-continuer-affichage
+           MOVE ZERO TO ws-nb-affiches
+           PERFORM VARYING i FROM 1 BY 1
+                   UNTIL i > ws-total-livres
+                      OR ws-continuer-affichage = 'N'
+               PERFORM LIVRE-CORRESPOND-AU-FILTRE
+               IF ws-livre-correspond = 'O' THEN
+                   DISPLAY "------------------------------------------"
+                   DISPLAY "Livre **", i, "**"
+                   DISPLAY "titre : ", titre(i)
+                   DISPLAY "auteur : ", auteur(i)
+                   DISPLAY "annee-publication : ", annee-publication(i)
+                   DISPLAY "nombre-copies : ", nombre-copies(i)
+                   DISPLAY " "
+                   DISPLAY "------------------------------------------"
+                   ADD 1 TO ws-nb-affiches
+                   IF FUNCTION MOD(ws-nb-affiches, taille-page) = 0
+                           AND i < ws-total-livres THEN
+                       PERFORM DEMANDER-PAGE-SUIVANTE
+                   END-IF
+               END-IF
+           END-PERFORM
+           IF ws-nb-affiches = ZERO THEN
+               DISPLAY "Aucun livre ne correspond a la recherche"
+           END-IF.
+
+       DEMANDER-PAGE-SUIVANTE.
+           DISPLAY "--- Entree : page suivante, Q : arreter ---"
+           ACCEPT ws-reponse-page
+           IF ws-reponse-page = "Q" OR ws-reponse-page = "q" THEN
+               MOVE 'N' TO ws-continuer-affichage
+           END-IF.
+
+       SAUVEGARDER-CATALOGUE.
+      *>    Reecrit le catalogue en entier (livres relus + nouvelles
+      *>    saisies) pour que rien ne soit perdu au prochain lancement.
+           OPEN OUTPUT catalogue_livres
+           PERFORM VARYING i FROM 1 BY 1 UNTIL i > ws-total-livres
+               MOVE titre(i) TO cat-titre
+               MOVE auteur(i) TO cat-auteur
+               MOVE annee-publication(i) TO cat-annee-publication
+               MOVE nombre-copies(i) TO cat-nombre-copies
+               MOVE isbn(i) TO cat-isbn
+               WRITE ligne-catalogue
+           END-PERFORM
+           CLOSE catalogue_livres.
