@@ -5,53 +5,65 @@
        FILE-CONTROL.
            SELECT le_solde ASSIGN TO 'le_solde' 
            ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT historique ASSIGN TO 'historique' 
+           SELECT historique ASSIGN TO 'historique'
            ORGANIZATION  IS LINE SEQUENTIAL.
+           SELECT comptes ASSIGN TO 'comptes'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS compte-numero
+           FILE STATUS IS ws-file-status.
+           SELECT virements_externes ASSIGN TO 'virements_externes'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT beneficiaires ASSIGN TO 'beneficiaires'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT historique_index ASSIGN TO 'historique_index'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS hi-cle
+           FILE STATUS IS ws-file-status.
        DATA DIVISION.
        FILE SECTION.
        FD le_solde.
        01 soldes_file.
-           05  date_heure_solde.
-               10 annee_solde   PIC X(5).
-               10 mois_solde     PIC X(3).
-               10 jour_solde     PIC X(3).
-               10 heure_solde    PIC X(3).
-               10 minute_solde   PIC X(3).
-               10 seconde_solde PIC X(3).
+           05  solde-date   PIC 9(8) VALUE ZERO.
+           05  solde-heure  PIC 9(6) VALUE ZERO.
            05  espace_solde PIC X(2)  VALUES SPACES.
            05  label_solde PIC X(7) VALUES "Solde :" .
-           05  montant_solde PIC 9(4)V99.
-       01  str_solde PIC X(20).    
+           05  montant_solde PIC 9(7)V99.
        FD historique.
-       01 transactions.
-           05  date_heure_transaction PIC X(14) VALUES SPACES.
-           05  espace_transaction PIC X(2) .
-           05  action_transaction PIC X(10) VALUES SPACES.
-           05  montant_transaction PIC 9(4)V99.
-           
+           COPY cphist.
+
+       FD comptes.
+           COPY cpcompte.
+
+       FD virements_externes.
+           COPY cpvirext.
+
+       FD beneficiaires.
+           COPY cpbenef.
+
+       FD historique_index.
+           COPY cphistidx.
+
        WORKING-STORAGE SECTION.
+       01  ws-banque-destinataire PIC X(8).
+       01  ws-compte-externe PIC X(20).
+       01  ws-date-du-jour PIC 9(8).
        01  le_montant PIC 9(5) VALUE 500.
        01 ws-file-status PIC XX.
        01  solde USAGE COMP-1 VALUE 100 .
        01  solde_b USAGE COMP-1 VALUE 200 .
-       01  compte_b PIC 9(4) VALUE 0545.
-       01  compte_x PIC 9(4) VALUE 0545.
-       01  montant_depot PIC 9(4)V99 COMP VALUE ZERO.
-       01  montant_retrait PIC 9(4)V99 COMP.
-       01  montant_virement PIC 9(4)V99.
-       01  somme_a_virer PIC 9(4)V99.
+       01  compte_b PIC 9(6) VALUE 000545.
+       01  compte_x PIC 9(6) VALUE 000545.
+       01  montant_depot PIC 9(7)V99 COMP VALUE ZERO.
+       01  montant_retrait PIC 9(7)V99 COMP.
+       01  montant_virement PIC 9(7)V99.
+       01  somme_a_virer PIC 9(7)V99 COMP.
        01  choix_menu PIC X.
        01  continuer PIC X.
 
-       01 date_heure. 
-           05 annee   PIC X(4).
-           05 mois    PIC X(2).
-           05 jour    PIC X(2).
-           05 heure   PIC X(2).
-           05 minute  PIC X(2).
-           05 seconde PIC X(2).
-
-
        01  transaction.
            02 montant PIC 9(5)V99.
            02 action PIC X(20).
@@ -68,12 +80,57 @@
        77  espace PIC X(20) VALUE
            "  ".
        77  myDisplayMessage pic X(100).
-
+       01  fin_le_solde PIC X VALUE 'N'.
+       01  fin_historique PIC X VALUE 'N'.
+       01  ws-nombre-transactions PIC 9(3) VALUE ZERO.
+       01  ws-total-transactions PIC 9(5) VALUE ZERO.
+       01  ws-a-sauter PIC 9(5) VALUE ZERO.
+       01  ws-compteur PIC 9(5) VALUE ZERO.
+       01  frais-standard-transaction PIC 9(2)V99 VALUE 2.00.
+       01  ws-activite-mensuelle PIC 9(6)V99 VALUE ZERO.
+       01  ws-mois-en-cours PIC X(6).
+       01  ws-reduction-frais PIC 9(2)V99 COMP VALUE ZERO.
+       01  ws-frais-applique PIC 9(2)V99 VALUE ZERO.
+       01  montant-minimum-virement PIC 9V99 VALUE 0.01.
+       01  montant-maximum-virement PIC 9(7)V99 VALUE 999999.99.
+       01  ws-montant-valide PIC X.
+       01  ws-montant-frais PIC 9(7)V99 COMP VALUE ZERO.
+       01  ws-pin-saisi PIC X(4).
+       01  ws-authentifie PIC X VALUE 'N'.
+       01  ws-nouveau-numero PIC 9(6).
+       01  ws-numero-fermeture PIC 9(6).
+       01  ws-depot-initial USAGE COMP-1.
+       01  ws-statut-verification PIC X.
+       01  ws-memo-virement PIC X(30).
+       01  ws-choix-beneficiaire PIC X.
+       01  ws-surnom-saisi PIC X(20).
+       01  ws-benef-trouve PIC X.
+       01  ws-reponse-enregistrer PIC X.
+       01  fin_beneficiaires PIC X VALUE 'N'.
+       01  ws-type-correction PIC X.
+       01  ws-montant-correction PIC 9(7)V99 COMP VALUE ZERO.
+       01  ws-motif-correction PIC X(20).
+       01  ws-montant-session PIC 9(7)V99 COMP VALUE ZERO.
+       01  ws-reponse-attestation PIC X.
+       01  ws-date-recherchee PIC 9(8).
+       01  fin_historique_index PIC X VALUE 'N'.
 
        PROCEDURE DIVISION.
-           CALL 'verifier_fichier' USING 'V' 
+           CALL 'verifier_fichier' USING 'V', ws-statut-verification
+           IF ws-statut-verification NOT = 'O' THEN
+               DISPLAY "/!\ Echec de la verification des fichiers au",
+                           " demarrage, arret du programme."
+               GOBACK
+           END-IF.
+
+           PERFORM INITIALISER-SOLDE
+           PERFORM AUTHENTIFIER-CLIENT
 
-           PERFORM UNTIL continuer = 'y'
+           IF ws-authentifie = 'O' THEN
+               CALL 'transaction' USING "O", compte_b,
+                   ws-montant-session, solde, SPACES,
+                   "Ouverture de session"
+               PERFORM UNTIL continuer = 'y'
                DISPLAY tiret_menu
                DISPLAY "     Menu "
                DISPLAY tiret_menu
@@ -81,56 +138,231 @@
                DISPLAY "Retrait : 2"
                DISPLAY "Virement : 3"
                DISPLAY "Mon solde : 4"
+               DISPLAY "Historique : 5"
+               DISPLAY "Virement vers une autre banque : 6"
+               DISPLAY "Ouvrir un compte : 7"
+               DISPLAY "Fermer un compte : 8"
+               DISPLAY "Correction d'une ecriture : 9"
+               DISPLAY "Consulter une transaction par date : I"
                DISPLAY tiret_menu
                DISPLAY "Quitter : 0"
                ACCEPT choix_menu
                EVALUATE choix_menu
                    WHEN '0'
+                       CALL 'transaction' USING "X", compte_b,
+                           ws-montant-session, solde, SPACES,
+                           "Fermeture de session"
                        DISPLAY "Merci de votre visite."
                        GOBACK
                    WHEN '1'
-                       CALL 'depot' USING 'D' montant_depot
-
+                       CALL 'depot' USING 'D', montant_depot,
+                           compte_b, solde
+                       PERFORM METTRE-A-JOUR-COMPTE-SESSION
                    WHEN '2'
-                       CALL 'retrait' USING 'D' MONTANT_RETRAIT
+                       CALL 'retrait' USING 'R', MONTANT_RETRAIT,
+                           compte_b, solde
+                       PERFORM METTRE-A-JOUR-COMPTE-SESSION
                    WHEN '3'
                        PERFORM VIREMENT
                    WHEN '4'
                        PERFORM MON_SOLDE
+                   WHEN '5'
+                       PERFORM AFFICHER-HISTORIQUE
+                   WHEN '6'
+                       PERFORM VIREMENT-BANQUE-EXTERNE
+                   WHEN '7'
+                       PERFORM OUVRIR-COMPTE
+                   WHEN '8'
+                       PERFORM FERMER-COMPTE
+                   WHEN '9'
+                       PERFORM CORRECTION
+                   WHEN 'I' WHEN 'i'
+                       PERFORM CONSULTER-TRANSACTION-PAR-DATE
                     WHEN OTHER
                         DISPLAY "/!\ Choix non reconnu"
                END-EVALUATE
-            END-PERFORM
-            GOBACK.
-
-       HISTORIQUE_DEPOT.
-           OPEN EXTEND historique.
-           MOVE "Depot :" TO action_transaction.
-           MOVE montant_depot TO montant_transaction.
-           MOVE FUNCTION CURRENT-DATE TO date_heure_trans.
-           
-           MOVE date_heure_trans TO date_heure_transaction.
-           MOVE ESPACE TO ESPACE_TRANSACTION.
-           WRITE transactions
-           END-WRITE
-           CLOSE historique.
+               END-PERFORM
+           ELSE
+               DISPLAY "/!\ Authentification refusee, fin du programme."
+           END-IF.
+           GOBACK.
 
-       HISTORIQUE_RETRAIT.
-           OPEN EXTEND historique.
-           MOVE "Retrait :" TO action_transaction.
-           MOVE montant_retrait TO montant_transaction.        
-           WRITE transactions
-           END-WRITE
-           CLOSE historique.
+       INITIALISER-SOLDE.
+      *>    Relit le dernier SOLDE : connu dans le_solde pour reprendre
+      *>    le travail de la journee precedente au lieu de repartir a 100.
+           MOVE 'N' TO fin_le_solde
+           OPEN INPUT le_solde
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_le_solde = 'Y'
+                   READ le_solde
+                       AT END
+                           MOVE 'Y' TO fin_le_solde
+                       NOT AT END
+                           MOVE montant_solde TO solde
+                   END-READ
+               END-PERFORM
+               CLOSE le_solde
+           END-IF.
+
+       AFFICHER-HISTORIQUE.
+      *>    Affiche les N dernieres transactions du compte. Le fichier
+      *>    n'etant qu'en lecture sequentielle, on compte d'abord le
+      *>    nombre de transactions du compte puis on relit en ignorant
+      *>    les plus anciennes.
+           DISPLAY "Combien de transactions afficher :"
+           ACCEPT ws-nombre-transactions
+
+           MOVE ZERO TO ws-total-transactions
+           MOVE 'N' TO fin_historique
+           OPEN INPUT historique
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_historique = 'Y'
+                   READ historique
+                       AT END
+                           MOVE 'Y' TO fin_historique
+                       NOT AT END
+                           IF hist-compte = compte_b THEN
+                               ADD 1 TO ws-total-transactions
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE historique
+           END-IF.
+
+           IF ws-total-transactions > ws-nombre-transactions THEN
+               COMPUTE ws-a-sauter =
+                       ws-total-transactions - ws-nombre-transactions
+           ELSE
+               MOVE ZERO TO ws-a-sauter
+           END-IF.
+
+           MOVE ZERO TO ws-compteur
+           MOVE 'N' TO fin_historique
+           DISPLAY tiret_menu
+           DISPLAY "     Historique"
+           DISPLAY tiret_menu
+           OPEN INPUT historique
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_historique = 'Y'
+                   READ historique
+                       AT END
+                           MOVE 'Y' TO fin_historique
+                       NOT AT END
+                           IF hist-compte = compte_b THEN
+                               ADD 1 TO ws-compteur
+                               IF ws-compteur > ws-a-sauter THEN
+                                   DISPLAY hist-date, " ", hist-heure,
+                                       " ", action_transaction, " ",
+                                       montant_transaction, " €"
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE historique
+           END-IF.
+           DISPLAY tiret_menu.
+
+       CONSULTER-TRANSACTION-PAR-DATE.
+      *>    Retrouve directement les transactions du compte pour une
+      *>    date donnee via historique_index, plutot que de relire tout
+      *>    l'historique sequentiel depuis le debut.
+           DISPLAY "Saisir la date a consulter (AAAAMMJJ) :"
+           ACCEPT ws-date-recherchee
+           MOVE compte_b TO hi-compte
+           MOVE ws-date-recherchee TO hi-date
+           MOVE ZERO TO hi-sequence
+           OPEN INPUT historique_index
+           IF ws-file-status NOT = '00' THEN
+               DISPLAY "/!\ Fichier historique_index introuvable"
+           ELSE
+               START historique_index KEY IS NOT LESS THAN hi-cle
+                   INVALID KEY
+                       DISPLAY "/!\ Aucune transaction trouvee pour",
+                                   " cette date"
+                   NOT INVALID KEY
+                       PERFORM AFFICHER-TRANSACTIONS-DATE
+               END-START
+               CLOSE historique_index
+           END-IF.
+
+       AFFICHER-TRANSACTIONS-DATE.
+           DISPLAY tiret_menu
+           DISPLAY "     Transactions du ", ws-date-recherchee
+           DISPLAY tiret_menu
+           MOVE 'N' TO fin_historique_index
+           READ historique_index NEXT RECORD
+               AT END
+                   MOVE 'Y' TO fin_historique_index
+           END-READ
+           PERFORM UNTIL fin_historique_index = 'Y'
+               IF hi-compte NOT = compte_b
+                       OR hi-date NOT = ws-date-recherchee THEN
+                   MOVE 'Y' TO fin_historique_index
+               ELSE
+                   DISPLAY hi-date, " ", hi-heure, " ", hi-action, " ",
+                       hi-montant, " €"
+                   READ historique_index NEXT RECORD
+                       AT END
+                           MOVE 'Y' TO fin_historique_index
+                   END-READ
+               END-IF
+           END-PERFORM
+           DISPLAY tiret_menu.
+
+       CALCULER-ACTIVITE-MENSUELLE.
+      *>    Fait la somme des transactions du compte depuis le debut
+      *>    du mois en cours, pour servir d'assiette a la remise de
+      *>    frais (meme principe que CALCULER-RETRAITS-JOUR, a
+      *>    l'echelle du mois plutot que du jour).
+           MOVE FUNCTION CURRENT-DATE(1:6) TO ws-mois-en-cours
+           MOVE ZERO TO ws-activite-mensuelle
+           MOVE 'N' TO fin_historique
+           OPEN INPUT historique
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_historique = 'Y'
+                   READ historique
+                       AT END
+                           MOVE 'Y' TO fin_historique
+                       NOT AT END
+                           IF hist-compte = compte_b
+                               AND hist-date(1:6) = ws-mois-en-cours
+                               THEN
+                               ADD montant_transaction
+                                   TO ws-activite-mensuelle
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE historique
+           END-IF.
+
+       APPLIQUER-FRAIS-TRANSACTION.
+      *>    Consulte les memes paliers de remise que CalculReductions
+      *>    (via calcul_taux_reduction) pour decider si les frais de
+      *>    ce client premium sont reduits ou offerts selon son
+      *>    activite du mois.
+           PERFORM CALCULER-ACTIVITE-MENSUELLE
+           CALL 'calcul_taux_reduction'
+               USING ws-activite-mensuelle, ws-reduction-frais
+           COMPUTE ws-frais-applique = frais-standard-transaction -
+                   (frais-standard-transaction * ws-reduction-frais)
+           IF ws-frais-applique > ZERO THEN
+               COMPUTE SOLDE = SOLDE - ws-frais-applique
+               DISPLAY "Frais de transaction : ", ws-frais-applique,
+                           " €"
+               MOVE ws-frais-applique TO ws-montant-frais
+               CALL 'transaction' USING "F", compte_b, ws-montant-frais,
+                   solde, SPACES, "Frais de transaction"
+           ELSE
+               DISPLAY "Frais de transaction offerts (client premium)"
+           END-IF.
 
        HISTORIQUE_VIREMENT.
-           OPEN EXTEND historique.
-           MOVE "Virement :" TO action_transaction.
-           MOVE SOMME_A_VIRER TO montant_transaction.        
-           WRITE transactions
-           END-WRITE
-           CLOSE historique.
-           
+      *>    Delegue l'ecriture reelle dans historique a transaction,
+      *>    point d'entree unique pour que le depot, le retrait et le
+      *>    virement produisent tous le meme format d'enregistrement.
+           CALL 'transaction' USING "V", compte_b, somme_a_virer,
+               solde, ws-memo-virement, SPACES.
+
       *>RETRAIT.
       *>    PERFORM MON_SOLDE
       *>    DISPLAY tiret_menu.
@@ -148,66 +380,349 @@
 
        VIREMENT.
            PERFORM MON_SOLDE
-           DISPLAY "Saisir le compte à solder:".
-      *>   saisir le compte a solder : 0545    
-           ACCEPT compte_x.
-           if compte_x =  COMPTE_B THEN
+           PERFORM OUVRIR-COMPTES
+           MOVE 'N' TO ws-benef-trouve
+           DISPLAY "Virer vers un beneficiaire enregistre ? (O/N)"
+           ACCEPT ws-choix-beneficiaire
+           IF ws-choix-beneficiaire = 'O' THEN
+               PERFORM AFFICHER-BENEFICIAIRES
+               DISPLAY "Saisir le surnom du beneficiaire:"
+               ACCEPT ws-surnom-saisi
+               PERFORM RECHERCHER-BENEFICIAIRE
+           ELSE
+               DISPLAY "Saisir le compte à créditer:"
+               ACCEPT compte_x
+               MOVE 'O' TO ws-benef-trouve
+           END-IF.
+           IF ws-benef-trouve = 'O' THEN
+               MOVE compte_x TO compte-numero
+               READ comptes KEY IS compte-numero
+                   INVALID KEY
+                       DISPLAY " Numero de compte erroné"
+                   NOT INVALID KEY
+                       PERFORM VIREMENT-VERS-COMPTE
+               END-READ
+           END-IF.
+           CLOSE comptes.
+
+       AFFICHER-BENEFICIAIRES.
+      *>    Liste les beneficiaires deja enregistres par ce titulaire,
+      *>    pour qu'il n'ait qu'a en retenir le surnom plutot que le
+      *>    numero de compte credite.
+           DISPLAY tiret_menu
+           DISPLAY "     Mes beneficiaires"
+           DISPLAY tiret_menu
+           MOVE 'N' TO fin_beneficiaires
+           OPEN INPUT beneficiaires
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_beneficiaires = 'Y'
+                   READ beneficiaires
+                       AT END
+                           MOVE 'Y' TO fin_beneficiaires
+                       NOT AT END
+                           IF benef-compte-titulaire = compte_b THEN
+                               DISPLAY benef-surnom, " -> compte ",
+                                   benef-compte-numero
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE beneficiaires
+           END-IF.
+           DISPLAY tiret_menu.
+
+       RECHERCHER-BENEFICIAIRE.
+      *>    Retrouve, pour ce titulaire, le compte credite associe au
+      *>    surnom saisi. Le fichier n'etant qu'en lecture sequentielle,
+      *>    on le parcourt en entier comme pour CALCULER-RETRAITS-JOUR.
+           MOVE 'N' TO fin_beneficiaires
+           OPEN INPUT beneficiaires
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_beneficiaires = 'Y'
+                   READ beneficiaires
+                       AT END
+                           MOVE 'Y' TO fin_beneficiaires
+                       NOT AT END
+                           IF benef-compte-titulaire = compte_b
+                                   AND benef-surnom = ws-surnom-saisi
+                                   THEN
+                               MOVE benef-compte-numero TO compte_x
+                               MOVE 'O' TO ws-benef-trouve
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE beneficiaires
+           END-IF.
+           IF ws-benef-trouve = 'N' THEN
+               DISPLAY "/!\ Beneficiaire inconnu"
+           END-IF.
+
+       VIREMENT-VERS-COMPTE.
+           IF NOT compte-actif THEN
+               DISPLAY " Ce compte est fermé, virement refusé"
+           ELSE
                DISPLAY "Saisir la somme à virer:"
                ACCEPT somme_a_virer
-               if SOMME_A_VIRER < solde THEN
-                   COMPUTE SOLDE_B = SOLDE_B + SOMME_A_VIRER
-                   COMPUTE SOLDE = SOLDE - SOMME_A_VIRER
-                   DISPLAY "--> Le virement de ", 
-                               SOMME_A_VIRER , 
-                               " € a bien été effectué"
-                        
-                   PERFORM NOUVEAU_SOLDE
-                   PERFORM HISTORIQUE_VIREMENT
-                ELSE 
-                   DISPLAY "Votre solde ne permet pas de virer ", 
-                               SOMME_A_VIRER " €, car Votre SOLDE :", 
-                               solde 
-           ELSE 
-               DISPLAY " Numero de compte erroné"
-           END-IF.
-      
+               CALL 'valider_montant' USING somme_a_virer,
+                   montant-minimum-virement, montant-maximum-virement,
+                   ws-montant-valide
+               IF ws-montant-valide = 'N' THEN
+                   DISPLAY "/!\ Montant de virement invalide (entre ",
+                               montant-minimum-virement, " et ",
+                               montant-maximum-virement, " €)"
+               ELSE
+                   DISPLAY "Saisir une reference pour ce virement",
+                               " (optionnel):"
+                   ACCEPT ws-memo-virement
+                   IF SOMME_A_VIRER < solde THEN
+                       COMPUTE compte-solde =
+                               compte-solde + somme_a_virer
+                       COMPUTE SOLDE = SOLDE - SOMME_A_VIRER
+                       REWRITE compte-record
+                       DISPLAY "--> Le virement de ",
+                                   SOMME_A_VIRER ,
+                                   " € vers le compte ", compte_x,
+                                   " a bien été effectué"
+                       PERFORM APPLIQUER-FRAIS-TRANSACTION
+                       PERFORM METTRE-A-JOUR-COMPTE-ORIGINE
+                       PERFORM NOUVEAU_SOLDE
+                       PERFORM HISTORIQUE_VIREMENT
+                       IF ws-choix-beneficiaire NOT = 'O' THEN
+                           PERFORM PROPOSER-ENREGISTRER-BENEFICIAIRE
+                       END-IF
+                   ELSE
+                       DISPLAY "Votre solde ne permet pas de virer ",
+                                   SOMME_A_VIRER,
+                                   " €, car Votre SOLDE :", solde
+                   END-IF
+               END-IF
+           END-IF.
+
+       METTRE-A-JOUR-COMPTE-ORIGINE.
+      *>    Reporte le solde courant de la session sur sa propre ligne
+      *>    du fichier comptes : comptes reste deja ouvert a ce point
+      *>    pour le compte destinataire du virement, inutile de le
+      *>    rouvrir.
+           MOVE compte_b TO compte-numero
+           READ comptes KEY IS compte-numero
+               INVALID KEY
+                   DISPLAY "/!\ Compte de session introuvable dans",
+                               " comptes"
+               NOT INVALID KEY
+                   MOVE solde TO compte-solde
+                   REWRITE compte-record
+           END-READ.
+
+       PROPOSER-ENREGISTRER-BENEFICIAIRE.
+      *>    Apres un virement vers un compte saisi a la main, propose
+      *>    de le garder dans le repertoire pour eviter de ressaisir
+      *>    le numero de compte la prochaine fois.
+           DISPLAY "Enregistrer ce compte comme beneficiaire ? (O/N)"
+           ACCEPT ws-reponse-enregistrer
+           IF ws-reponse-enregistrer = 'O' THEN
+               DISPLAY "Saisir un surnom pour ce beneficiaire:"
+               ACCEPT ws-surnom-saisi
+               OPEN EXTEND beneficiaires
+               MOVE compte_b TO benef-compte-titulaire
+               MOVE ws-surnom-saisi TO benef-surnom
+               MOVE compte_x TO benef-compte-numero
+               WRITE beneficiaire-record
+               END-WRITE
+               CLOSE beneficiaires
+               DISPLAY "--> Beneficiaire enregistre"
+           END-IF.
+
+       CORRECTION.
+      *>    Corrige une ecriture precedente saisie par erreur (frais
+      *>    mal calcule, depot au mauvais compte...) en passant une
+      *>    ecriture de correction datee et motivee, plutot que de
+      *>    modifier directement une ligne d'historique deja ecrite.
+           PERFORM MON_SOLDE
+           DISPLAY "Type de correction (C = credit, D = debit) :"
+           ACCEPT ws-type-correction
+           DISPLAY "Saisir le montant de la correction :"
+           ACCEPT ws-montant-correction
+           DISPLAY "Saisir le motif de la correction :"
+           ACCEPT ws-motif-correction
+           IF ws-type-correction = 'D' THEN
+               COMPUTE solde = solde - ws-montant-correction
+           ELSE
+               COMPUTE solde = solde + ws-montant-correction
+           END-IF
+           DISPLAY "Le solde corrige est ", solde, " €"
+           PERFORM METTRE-A-JOUR-COMPTE-SESSION
+           PERFORM NOUVEAU_SOLDE
+           CALL 'transaction' USING "C", compte_b,
+               ws-montant-correction, solde, SPACES,
+               ws-motif-correction.
+
+       AUTHENTIFIER-CLIENT.
+      *>    Verifie le numero de compte et le code PIN saisis contre le
+      *>    fichier maitre des comptes avant de laisser entrer dans le
+      *>    menu ; compte_b devient le compte de la session, au lieu
+      *>    de rester fige sur sa valeur par defaut.
+           PERFORM OUVRIR-COMPTES
+           DISPLAY "Saisir votre numero de compte :"
+           ACCEPT compte_b
+           MOVE compte_b TO compte-numero
+           READ comptes KEY IS compte-numero
+               INVALID KEY
+                   DISPLAY "/!\ Numero de compte inconnu"
+               NOT INVALID KEY
+                   DISPLAY "Saisir votre code PIN :"
+                   ACCEPT ws-pin-saisi
+                   IF ws-pin-saisi = compte-pin AND compte-actif THEN
+                       MOVE 'O' TO ws-authentifie
+                       MOVE compte-solde TO solde
+                   ELSE
+                       DISPLAY "/!\ Code PIN incorrect ou compte ferme"
+                   END-IF
+           END-READ.
+           CLOSE comptes.
+
+       OUVRIR-COMPTE.
+      *>    Onboarding d'un nouveau client : cree une ligne dans le
+      *>    fichier maitre des comptes plutot que de se contenter d'un
+      *>    numero de compte en dur dans le programme.
+           PERFORM OUVRIR-COMPTES
+           DISPLAY "Saisir le numero du nouveau compte :"
+           ACCEPT ws-nouveau-numero
+           MOVE ws-nouveau-numero TO compte-numero
+           READ comptes KEY IS compte-numero
+               INVALID KEY
+                   DISPLAY "Saisir le nom du titulaire :"
+                   ACCEPT compte-nom
+                   DISPLAY "Saisir le prenom du titulaire :"
+                   ACCEPT compte-prenom
+                   DISPLAY "Saisir le code PIN (4 chiffres) :"
+                   ACCEPT compte-pin
+                   DISPLAY "Saisir le depot initial :"
+                   ACCEPT ws-depot-initial
+                   MOVE ws-depot-initial TO compte-solde
+                   SET compte-actif TO TRUE
+                   MOVE FUNCTION CURRENT-DATE(1:8)
+                       TO compte-date-ouverture
+                   WRITE compte-record
+                   DISPLAY "--> Compte ", ws-nouveau-numero, " ouvert"
+               NOT INVALID KEY
+                   DISPLAY "/!\ Ce numero de compte existe deja"
+           END-READ.
+           CLOSE comptes.
+
+       FERMER-COMPTE.
+      *>    Offboarding : desactive le compte au lieu de le supprimer,
+      *>    pour garder une trace (historique, rapprochement) de son
+      *>    existence passee.
+           PERFORM OUVRIR-COMPTES
+           DISPLAY "Saisir le numero du compte a fermer :"
+           ACCEPT ws-numero-fermeture
+           MOVE ws-numero-fermeture TO compte-numero
+           READ comptes KEY IS compte-numero
+               INVALID KEY
+                   DISPLAY "/!\ Numero de compte inconnu"
+               NOT INVALID KEY
+                   IF compte-solde NOT = ZERO THEN
+                       DISPLAY "/!\ Impossible de fermer, solde non",
+                                   " nul : ", compte-solde
+                   ELSE
+                       SET compte-ferme TO TRUE
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                           TO compte-date-fermeture
+                       REWRITE compte-record
+                       DISPLAY "--> Compte ", ws-numero-fermeture,
+                                   " ferme"
+                   END-IF
+           END-READ.
+           CLOSE comptes.
+
+       OUVRIR-COMPTES.
+           OPEN I-O comptes.
+           IF ws-file-status = '35' THEN
+               OPEN OUTPUT comptes
+               MOVE compte_b TO compte-numero
+               MOVE "TITULAIRE" TO compte-nom
+               MOVE SPACES TO compte-prenom
+               MOVE "0000" TO compte-pin
+               MOVE solde_b TO compte-solde
+               SET compte-actif TO TRUE
+               MOVE 20000101 TO compte-date-ouverture
+               WRITE compte-record
+               CLOSE comptes
+               OPEN I-O comptes
+           END-IF.
+
+       VIREMENT-BANQUE-EXTERNE.
+      *>    Un virement vers une autre banque ne peut pas etre credite
+      *>    directement sur un de nos comptes : il est depose en
+      *>    attente dans virements_externes, et ne sera marque regle
+      *>    qu'une fois la compensation interbancaire passee (voir le
+      *>    traitement batch reglement_virements).
+           PERFORM MON_SOLDE
+           DISPLAY "Saisir le code de la banque destinataire :".
+           ACCEPT ws-banque-destinataire.
+           DISPLAY "Saisir le compte destinataire (IBAN) :".
+           ACCEPT ws-compte-externe.
+           DISPLAY "Saisir la somme à virer:"
+           ACCEPT somme_a_virer
+           IF SOMME_A_VIRER < solde THEN
+               COMPUTE SOLDE = SOLDE - SOMME_A_VIRER
+               PERFORM ENREGISTRER-VIREMENT-BANQUE-EXTERNE
+               DISPLAY "--> Le virement externe de ", SOMME_A_VIRER,
+                           " € a été mis en attente de règlement"
+               PERFORM METTRE-A-JOUR-COMPTE-SESSION
+               PERFORM NOUVEAU_SOLDE
+               PERFORM HISTORIQUE_VIREMENT
+           ELSE
+               DISPLAY "Votre solde ne permet pas de virer ",
+                           SOMME_A_VIRER, " €, car Votre SOLDE :",
+                           solde
+           END-IF.
+
+       ENREGISTRER-VIREMENT-BANQUE-EXTERNE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO ws-date-du-jour
+           OPEN EXTEND virements_externes.
+           MOVE compte_b TO ve-compte-origine.
+           MOVE ws-banque-destinataire TO ve-banque-destinataire.
+           MOVE ws-compte-externe TO ve-compte-destinataire.
+           MOVE somme_a_virer TO ve-montant.
+           MOVE ws-date-du-jour TO ve-date-demande.
+           MOVE ZERO TO ve-date-reglement.
+           SET ve-en-attente TO TRUE.
+           WRITE virement-externe
+           END-WRITE
+           CLOSE virements_externes.
+
        MON_SOLDE.
-           DISPLAY saut_ligne.
-           DISPLAY etoiles.
-           DISPLAY "     Mon solde : ",solde, " € ".
-           DISPLAY etoiles.
-           DISPLAY saut_ligne.
+           CALL 'mon_solde' USING 'S', compte_b, solde
+           DISPLAY "Souhaitez-vous une attestation imprimable ? (O/N)"
+           ACCEPT ws-reponse-attestation
+           IF ws-reponse-attestation = 'O'
+                   OR ws-reponse-attestation = 'o' THEN
+               CALL 'mon_solde' USING 'A', compte_b, solde
+           END-IF.
+
+       METTRE-A-JOUR-COMPTE-SESSION.
+      *>    Meme principe que METTRE-A-JOUR-COMPTE-ORIGINE, pour les
+      *>    paragraphes ou le fichier comptes n'est pas deja ouvert.
+           PERFORM OUVRIR-COMPTES
+           MOVE compte_b TO compte-numero
+           READ comptes KEY IS compte-numero
+               INVALID KEY
+                   DISPLAY "/!\ Compte de session introuvable dans",
+                               " comptes"
+               NOT INVALID KEY
+                   MOVE solde TO compte-solde
+                   REWRITE compte-record
+           END-READ
+           CLOSE comptes.
 
        NOUVEAU_SOLDE.
-           DISPLAY saut_ligne.
-           DISPLAY etoiles.
-           DISPLAY "     Nouveau solde : ",solde, " € "
-           DISPLAY etoiles.
-           DISPLAY saut_ligne.
-
-           MOVE FUNCTION CURRENT-DATE TO date_heure.
-           MOVE annee TO annee_solde.
-           MOVE mois TO mois_solde
-           MOVE jour TO jour_solde
-           MOVE heure TO heure_solde
-           MOVE minute TO minute_solde
-           MOVE seconde TO seconde_solde
-      
-           STRING annee DELIMITED BY SPACE 
-                   '/' DELIMITED BY SPACE
-                   mois DELIMITED BY SPACE 
-                   '/' DELIMITED BY SPACE
-                   jour DELIMITED BY SPACE 
-                   '/' DELIMITED BY SPACE
-                   heure DELIMITED BY SPACE 
-                   ':'  DELIMITED BY SPACE
-                   minute DELIMITED BY SPACE 
-                    '.'  DELIMITED BY SPACE
-                   seconde DELIMITED BY SPACE 
-           INTO date_heure_solde
-           
-           DISPLAY "STR date_heure_solde :", date_heure_solde
-           
+           CALL 'mon_solde' USING 'S', compte_b, solde
+
+           MOVE FUNCTION CURRENT-DATE(1:8) TO solde-date
+           MOVE FUNCTION CURRENT-DATE(9:6) TO solde-heure
+
+           DISPLAY "Solde date/heure :", solde-date, " ", solde-heure
+
            OPEN EXTEND le_solde.
            MOVE solde TO montant_solde.     
            MOVE ESPACE TO espace_solde. 
