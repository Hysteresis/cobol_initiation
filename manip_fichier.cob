@@ -3,45 +3,47 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT monfichier ASSIGN TO 'lefichier' ORGANIZATION 
-                                                   IS LINE SEQUENTIAL.
-           
+           SELECT comptes ASSIGN TO 'comptes'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS compte-numero
+           FILE STATUS IS ws-file-status.
+
        DATA DIVISION.
        FILE SECTION.
-       FD monfichier.
-       01 personne.
-           05 nom PIC X(20) VALUES SPACES.
-           05 age PIC 9(2) VALUE ZEROES.
-       01 profession PIC X(20).
+       FD comptes.
+           COPY cpcompte.
 
        WORKING-STORAGE SECTION.
-       01  solde USAGE COMP-1 VALUE 100 .
-       01  endl PIC X VALUE X'0A'.
-
+       01  ws-file-status PIC XX.
+       01  ws-numero-saisi PIC 9(6).
 
        PROCEDURE DIVISION.
-       *>***************ECRITURE DANS UN FICHIER**************
-       *>    OPEN OUTPUT monfichier : remplace toutes les lignes
-       *>    OPEN EXTEND monfichier : ajoute les lignes
-           OPEN EXTEND monfichier.
-           
-           MOVE "PIERRE" TO nom
-           MOVE 41 TO age
-           WRITE personne
-           MOVE "Developeur" TO profession
-           
-           WRITE profession
-
-           END-WRITE
-           CLOSE monfichier.
-           OPEN INPUT monfichier.
-           PERFORM UNTIL nom = SPACES
-               READ monfichier INTO personne
-               DISPLAY personne
-           END-PERFORM
-           CLOSE monfichier.
+      *>    Petit utilitaire de consultation du fichier maitre des
+      *>    comptes (le meme fichier indexe que banque.cob utilise
+      *>    pour le virement) : saisie d'un numero de compte, et
+      *>    acces direct par cle plutot qu'un parcours sequentiel.
+           OPEN I-O comptes
+           DISPLAY "Saisir le numero de compte a consulter :"
+           ACCEPT ws-numero-saisi
+           MOVE ws-numero-saisi TO compte-numero
+           READ comptes KEY IS compte-numero
+               INVALID KEY
+                   DISPLAY "/!\ Aucun compte avec ce numero"
+               NOT INVALID KEY
+                   PERFORM AFFICHER-COMPTE
+           END-READ
+           CLOSE comptes.
 
            STOP RUN.
 
-
-       
\ No newline at end of file
+       AFFICHER-COMPTE.
+           DISPLAY "Compte numero : ", compte-numero
+           DISPLAY "Nom : ", compte-nom
+           DISPLAY "Prenom : ", compte-prenom
+           DISPLAY "Solde : ", compte-solde, " €"
+           IF compte-actif THEN
+               DISPLAY "Statut : actif"
+           ELSE
+               DISPLAY "Statut : ferme"
+           END-IF.
