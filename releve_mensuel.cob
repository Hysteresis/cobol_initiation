@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. releve_mensuel.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT historique ASSIGN TO 'historique'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT le_solde ASSIGN TO 'le_solde'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+           SELECT releve ASSIGN TO 'releve_mensuel'
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS ws-file-status.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD historique.
+           COPY cphist.
+       FD le_solde.
+           COPY cpsolde.
+       FD releve.
+       01  ligne-releve PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  ws-file-status PIC XX.
+       01  ws-compte-recherche PIC 9(6).
+       01  ws-date-debut PIC 9(8).
+       01  ws-date-fin PIC 9(8).
+       01  fin_historique PIC X VALUE 'N'.
+       01  fin_le_solde PIC X VALUE 'N'.
+       01  ws-total-depots PIC 9(7)V99 VALUE ZERO.
+       01  ws-total-retraits PIC 9(7)V99 VALUE ZERO.
+       01  ws-total-virements PIC 9(7)V99 VALUE ZERO.
+       01  ws-total-frais PIC 9(7)V99 VALUE ZERO.
+       01  ws-total-interets PIC 9(7)V99 VALUE ZERO.
+       01  ws-total-corrections PIC 9(7)V99 VALUE ZERO.
+       01  ws-dernier-solde PIC 9(7)V99 VALUE ZERO.
+       77  tiret_menu PIC X(20) VALUE "-------------- ".
+
+       PROCEDURE DIVISION.
+           DISPLAY "Releve mensuel"
+           DISPLAY "Numero de compte :"
+           ACCEPT ws-compte-recherche
+           DISPLAY "Date de debut (AAAAMMJJ) :"
+           ACCEPT ws-date-debut
+           DISPLAY "Date de fin (AAAAMMJJ) :"
+           ACCEPT ws-date-fin
+
+           OPEN OUTPUT releve
+           MOVE "RELEVE MENSUEL" TO ligne-releve
+           WRITE ligne-releve
+           MOVE tiret_menu TO ligne-releve
+           WRITE ligne-releve
+
+           PERFORM LISTER-TRANSACTIONS
+           PERFORM LISTER-DERNIER-SOLDE
+           PERFORM ECRIRE-RECAPITULATIF
+
+           CLOSE releve
+           DISPLAY "Releve ecrit dans releve_mensuel".
+           STOP RUN.
+
+       LISTER-TRANSACTIONS.
+           MOVE 'N' TO fin_historique
+           OPEN INPUT historique
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_historique = 'Y'
+                   READ historique
+                       AT END
+                           MOVE 'Y' TO fin_historique
+                       NOT AT END
+                           PERFORM TRAITER-TRANSACTION-SI-DANS-PERIODE
+                   END-READ
+               END-PERFORM
+               CLOSE historique
+           END-IF.
+
+       TRAITER-TRANSACTION-SI-DANS-PERIODE.
+           IF hist-compte = ws-compte-recherche
+                   AND hist-date >= ws-date-debut
+                   AND hist-date <= ws-date-fin THEN
+               STRING hist-date DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       hist-heure DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       action_transaction DELIMITED BY SIZE
+                       "  " DELIMITED BY SIZE
+                       montant_transaction DELIMITED BY SIZE
+                       "  solde: " DELIMITED BY SIZE
+                       hist-solde-apres DELIMITED BY SIZE
+                   INTO ligne-releve
+               WRITE ligne-releve
+               EVALUATE action_transaction
+                   WHEN "Depot :"
+                       ADD montant_transaction TO ws-total-depots
+                   WHEN "Retrait :"
+                       ADD montant_transaction TO ws-total-retraits
+                   WHEN "Virement :"
+                       ADD montant_transaction TO ws-total-virements
+                   WHEN "Frais :"
+                       ADD montant_transaction TO ws-total-frais
+                   WHEN "Interet :"
+                       ADD montant_transaction TO ws-total-interets
+                   WHEN "Correction :"
+                       ADD montant_transaction TO ws-total-corrections
+               END-EVALUATE
+           END-IF.
+
+       LISTER-DERNIER-SOLDE.
+      *>    Le fichier des soldes n'est pas indexe par compte ni par
+      *>    date exploitable : on y retient le dernier instantane
+      *>    connu, quelle que soit sa date exacte.
+           MOVE 'N' TO fin_le_solde
+           OPEN INPUT le_solde
+           IF ws-file-status = '00' THEN
+               PERFORM UNTIL fin_le_solde = 'Y'
+                   READ le_solde
+                       AT END
+                           MOVE 'Y' TO fin_le_solde
+                       NOT AT END
+                           MOVE montant_solde TO ws-dernier-solde
+                   END-READ
+               END-PERFORM
+               CLOSE le_solde
+           END-IF.
+
+       ECRIRE-RECAPITULATIF.
+           MOVE tiret_menu TO ligne-releve
+           WRITE ligne-releve
+           STRING "Total depots    : " DELIMITED BY SIZE
+                   ws-total-depots DELIMITED BY SIZE
+               INTO ligne-releve
+           WRITE ligne-releve
+           STRING "Total retraits  : " DELIMITED BY SIZE
+                   ws-total-retraits DELIMITED BY SIZE
+               INTO ligne-releve
+           WRITE ligne-releve
+           STRING "Total virements : " DELIMITED BY SIZE
+                   ws-total-virements DELIMITED BY SIZE
+               INTO ligne-releve
+           WRITE ligne-releve
+           STRING "Total frais     : " DELIMITED BY SIZE
+                   ws-total-frais DELIMITED BY SIZE
+               INTO ligne-releve
+           WRITE ligne-releve
+           STRING "Total interets  : " DELIMITED BY SIZE
+                   ws-total-interets DELIMITED BY SIZE
+               INTO ligne-releve
+           WRITE ligne-releve
+           STRING "Total corrections : " DELIMITED BY SIZE
+                   ws-total-corrections DELIMITED BY SIZE
+               INTO ligne-releve
+           WRITE ligne-releve
+           STRING "Solde en fin de periode : " DELIMITED BY SIZE
+                   ws-dernier-solde DELIMITED BY SIZE
+               INTO ligne-releve
+           WRITE ligne-releve.
